@@ -22,10 +22,20 @@
        FILE-CONTROL.
 
        SELECT ARQVOTOS ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-STATUS-ARQVOTOS.
+      *
+       SELECT ARQCAND ASSIGN  TO DISK
               ORGANIZATION       IS LINE SEQUENTIAL.
       *
        SELECT ARQREL ASSIGN  TO DISK
               ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQJOBLOG ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQPARAMTITULO ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL.
       *
       *----------------------------------------------------------------*
        DATA DIVISION.
@@ -40,19 +50,79 @@
            03 FD-NOME-ELEITOR     PIC X(10).
            03 FD-VOTO             PIC 9(03).
 
+       FD  ARQCAND
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CANDIDATOS.TXT".
+       01  REG-CANDIDATOS.
+           03 FD-CAND-COD         PIC 9(03).
+           03 FD-CAND-NOME        PIC X(17).
+           03 FD-CAND-PARTIDO     PIC 9(03).
+
        FD  ARQREL
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "ARQELEICAO.TXT".
        01  REG-RELATORIO          PIC X(80).
+
+       FD  ARQJOBLOG
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "JOBLOG.TXT".
+           COPY JOBLOG.
+
+       FD  ARQPARAMTITULO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PARAMTITULO.TXT".
+           COPY PARAMTITULO.
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
        77  WS-EOF        PIC X(01) VALUE ' '.
+       77  WS-EOF-CAND   PIC X(01) VALUE ' '.
+       77  WS-STATUS-ARQVOTOS PIC X(02).
        77  WS-LINHABRACO PIC X(80) VALUE SPACES.
        77  WS-PONTILHADO PIC X(80) VALUE ALL '-'.
        77  WS-PAG-AUX    PIC 9(03) VALUE ZEROS.
        77  CONT-LIN      PIC 9(03) VALUE ZEROS.
        77  WS-PRCT-AUX   PIC 9(03)V9(31) VALUE ZEROS.
+       77  WS-JOBLOG-EVENTO PIC X(06) VALUE SPACES.
+
+       01  WS-TAB-CANDIDATOS.
+           03 WS-QTD-CAND        PIC 9(03) VALUE ZEROS.
+           03 WS-CAND OCCURS 50 TIMES INDEXED BY WS-IDX-CAND.
+              05 WS-CAND-COD      PIC 9(03).
+              05 WS-CAND-NOME     PIC X(17).
+              05 WS-CAND-PARTIDO  PIC 9(03).
+              05 WS-CAND-QTD      PIC 9(05).
+       77  WS-ACHOU-CAND PIC X(01) VALUE 'N'.
+
+       01  WS-TAB-PARTIDOS.
+           03 WS-QTD-PARTIDO   PIC 9(03) VALUE ZEROS.
+           03 WS-PARTIDO OCCURS 50 TIMES INDEXED BY WS-IDX-PARTIDO.
+              05 WS-PARTIDO-COD   PIC 9(03).
+              05 WS-PARTIDO-QTD   PIC 9(05).
+       77  WS-ACHOU-PARTIDO PIC X(01) VALUE 'N'.
+
+       01  WS-LINHA-PARTIDOS.
+           03 FILLER  PIC X(07) VALUE SPACES.
+           03 FILLER  PIC X(18) VALUE 'Totais por Partido'.
+           03 FILLER  PIC X(55) VALUE SPACES.
+
+       01  WS-DETALHE-PARTIDO.
+           03 FILLER          PIC X(07) VALUE SPACES.
+           03 FILLER          PIC X(08) VALUE 'Partido '.
+           03 WS-DP-PARTIDO   PIC 9(03) VALUE ZEROS.
+           03 FILLER          PIC X(06) VALUE SPACES.
+           03 FILLER          PIC X(14) VALUE 'Total Votos:  '.
+           03 WS-DP-QTD       PIC 9(05) VALUE ZEROS.
+           03 FILLER          PIC X(37) VALUE SPACES.
+
+       77  WS-MAIOR-QTD       PIC 9(05) VALUE ZEROS.
+       77  WS-IDX-VENCEDOR    PIC 9(03) VALUE ZEROS.
+       77  WS-QTD-EMPATADOS   PIC 9(03) VALUE ZEROS.
+
+       01  WS-LINHA-VENCEDOR.
+           03 FILLER             PIC X(07) VALUE SPACES.
+           03 WS-VENCEDOR-TEXTO  PIC X(60) VALUE SPACES.
+           03 FILLER             PIC X(13) VALUE SPACES.
 
        01  WS-VARIAVEIS.
            03 WS-DATA-HORA       PIC X(30).
@@ -69,12 +139,12 @@
 
        01  WS-CABECALHO.
            03 WS-LINHA1.
-              05 FILLER  PIC X(14) VALUE 'CURSO COBOL - '.
+              05 WS-TITULO-SISTEMA PIC X(20) VALUE 'CURSO COBOL - '.
               05 FILLER  PIC X(06) VALUE 'DATA: '.
               05 WS-DATA-SISTEMA   PIC X(10).
               05 FILLER  PIC X(07) VALUE ' HORA: '.
               05 WS-HORA-SISTEMA    PIC X(08).
-              05 FILLER  PIC X(26) VALUE SPACES.
+              05 FILLER  PIC X(20) VALUE SPACES.
               05 FILLER  PIC X(04) VALUE 'PAG:'.
               05 WS-PAG  PIC zzz9.
 
@@ -107,73 +177,55 @@
               05 FILLER  PIC X(08) VALUE SPACES.
               05 FILLER  PIC X(13) VALUE 'Prct Votos(%)'.
       *
-       01  WS-DETALHE1.
-           03 FILLER       PIC X(07) VALUE SPACES.
-           03 FILLER       PIC 9(03) VALUE 001.
-           03 FILLER       PIC X(13) VALUE SPACES.
-           03 FILLER       PIC X(17) VALUE 'THULIO'.
-           03 FILLER       PIC X(04) VALUE SPACES.
-           03 WS-CNT-1     PIC 9(03) VALUE ZEROS.
-           03 FILLER       PIC X(19) VALUE SPACES.
-           03 WS-PRCT-1    PIC ZZ9,99 VALUE ZEROS.
-           03 FILLER       PIC X(01) VALUE '%'.
-
-       01  WS-DETALHE2.
-           03 FILLER       PIC X(07) VALUE SPACES.
-           03 FILLER       PIC 9(03) VALUE 002.
-           03 FILLER       PIC X(13) VALUE SPACES.
-           03 FILLER       PIC X(17) VALUE 'JOAOZINHO'.
-           03 FILLER       PIC X(04) VALUE SPACES.
-           03 WS-CNT-2     PIC 9(03) VALUE ZEROS.
-           03 FILLER       PIC X(19) VALUE SPACES.
-           03 WS-PRCT-2    PIC ZZ9,99 VALUE ZEROS.
-           03 FILLER       PIC X(01) VALUE '%'.
-
-       01  WS-DETALHE3.
-           03 FILLER       PIC X(07) VALUE SPACES.
-           03 FILLER       PIC 9(03) VALUE 003.
-           03 FILLER       PIC X(13) VALUE SPACES.
-           03 FILLER       PIC X(17) VALUE 'ANA'.
-           03 FILLER       PIC X(04) VALUE SPACES.
-           03 WS-CNT-3     PIC 9(03) VALUE ZEROS.
-           03 FILLER       PIC X(19) VALUE SPACES.
-           03 WS-PRCT-3    PIC ZZ9,99 VALUE ZEROS.
-           03 FILLER       PIC X(01) VALUE '%'.
-
-       01  WS-DETALHE4.
-           03 FILLER       PIC X(07) VALUE SPACES.
-           03 FILLER       PIC 9(03) VALUE 004.
-           03 FILLER       PIC X(13) VALUE SPACES.
-           03 FILLER       PIC X(17) VALUE 'JOANA'.
-           03 FILLER       PIC X(04) VALUE SPACES.
-           03 WS-CNT-4     PIC 9(03) VALUE ZEROS.
-           03 FILLER       PIC X(19) VALUE SPACES.
-           03 WS-PRCT-4    PIC ZZ9,99.
-           03 FILLER       PIC X(01) VALUE '%'.
-
-       01  WS-DETALHE5.
-           03 FILLER       PIC X(07) VALUE SPACES.
-           03 FILLER       PIC 9(03) VALUE 005.
-           03 FILLER       PIC X(13) VALUE SPACES.
-           03 FILLER       PIC X(17) VALUE 'CARLOS'.
-           03 FILLER       PIC X(04) VALUE SPACES.
-           03 WS-CNT-5     PIC 9(03) VALUE ZEROS.
-           03 FILLER       PIC X(19) VALUE SPACES.
-           03 WS-PRCT-5    PIC ZZ9,99.
-           03 FILLER       PIC X(01) VALUE '%'.
+       01  WS-DETALHE-CAND.
+           03 FILLER         PIC X(07) VALUE SPACES.
+           03 WS-DC-PARTIDO  PIC 9(03) VALUE ZEROS.
+           03 FILLER         PIC X(13) VALUE SPACES.
+           03 WS-DC-NOME     PIC X(17) VALUE SPACES.
+           03 FILLER         PIC X(04) VALUE SPACES.
+           03 WS-DC-QTD      PIC 9(05) VALUE ZEROS.
+           03 FILLER         PIC X(17) VALUE SPACES.
+           03 WS-DC-PRCT     PIC ZZ9,99 VALUE ZEROS.
+           03 FILLER         PIC X(01) VALUE '%'.
       *
        01  WS-RODAPE.
            03 FILLER         PIC X(20) VALUE 'TOTAL DE ELEITORES: '.
            03 WS-TOTELEITOR  PIC 9(04) VALUE ZEROS.
 
+       01  WS-RODAPE-BRANCO-NULO.
+           03 FILLER         PIC X(17) VALUE 'VOTOS EM BRANCO: '.
+           03 WS-CNT-BRANCO  PIC 9(04) VALUE ZEROS.
+           03 FILLER         PIC X(05) VALUE SPACES.
+           03 FILLER         PIC X(12) VALUE 'VOTOS NULOS:'.
+           03 FILLER         PIC X(01) VALUE SPACES.
+           03 WS-CNT-NULO    PIC 9(04) VALUE ZEROS.
+
+       77  WS-SOMA-VOTOS     PIC 9(05) VALUE ZEROS.
+
+       01  WS-RODAPE-RECONCILIACAO.
+           03 FILLER         PIC X(24) VALUE 'CONFERENCIA DE APURACAO:'.
+           03 FILLER         PIC X(01) VALUE SPACES.
+           03 WS-RODAPE-OK   PIC X(30) VALUE SPACES.
+
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
            MAIN-PROCEDURE.
            OPEN INPUT ARQVOTOS
+           IF WS-STATUS-ARQVOTOS NOT = "00" AND "02"
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ELEITORES: STATUS: '
+               WS-STATUS-ARQVOTOS
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
            OPEN OUTPUT ARQREL
+           OPEN EXTEND ARQJOBLOG
            MOVE 999 TO CONT-LIN
 
+           PERFORM 0500-CARREGA-CANDIDATOS
+           PERFORM 0600-CARREGA-TITULO
+
            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
 
            STRING WS-DIA '/' WS-MES '/' WS-ANO
@@ -184,6 +236,9 @@
                DELIMITED BY SIZE INTO WS-HORA-SISTEMA
            END-STRING
 
+           MOVE 'INICIO' TO WS-JOBLOG-EVENTO
+           PERFORM 9000-GRAVA-JOBLOG
+
            PERFORM 1000-LER-ARQUIVO
 
            PERFORM UNTIL WS-EOF = 'S'
@@ -212,8 +267,68 @@
            PERFORM 3000-TRATA-CANDIDATO
            PERFORM 4000-TRATA-RODAPE
 
-           CLOSE ARQVOTOS ARQREL
-           STOP RUN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           STRING WS-DIA '/' WS-MES '/' WS-ANO
+               DELIMITED BY SIZE INTO WS-DATA-SISTEMA
+           END-STRING
+           STRING WS-HH ':' WS-MM ':' WS-SS
+               DELIMITED BY SIZE INTO WS-HORA-SISTEMA
+           END-STRING
+           MOVE 'FIM' TO WS-JOBLOG-EVENTO
+           PERFORM 9000-GRAVA-JOBLOG
+
+           CLOSE ARQVOTOS ARQREL ARQJOBLOG
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+      *----------------------------------------------------------------*
+       9000-GRAVA-JOBLOG.
+      *----------------------------------------------------------------*
+           MOVE 'PROGELEICAO' TO JOBLOG-PROGRAMA
+           MOVE WS-JOBLOG-EVENTO TO JOBLOG-EVENTO
+           MOVE WS-DATA-SISTEMA TO JOBLOG-DATA
+           MOVE WS-HORA-SISTEMA TO JOBLOG-HORA
+           MOVE WS-TOTELEITOR TO JOBLOG-QTD-LIDOS
+           MOVE WS-TOTELEITOR TO JOBLOG-QTD-GRAVADOS
+           WRITE REG-JOBLOG
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0500-CARREGA-CANDIDATOS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQCAND
+
+           PERFORM UNTIL WS-EOF-CAND = 'S'
+               READ ARQCAND
+                   AT END
+                       MOVE 'S' TO WS-EOF-CAND
+                   NOT AT END
+                       ADD 1 TO WS-QTD-CAND
+                       MOVE FD-CAND-COD  TO WS-CAND-COD(WS-QTD-CAND)
+                       MOVE FD-CAND-NOME TO WS-CAND-NOME(WS-QTD-CAND)
+                       MOVE FD-CAND-PARTIDO TO
+                           WS-CAND-PARTIDO(WS-QTD-CAND)
+                       MOVE ZEROS TO WS-CAND-QTD(WS-QTD-CAND)
+               END-READ
+           END-PERFORM
+
+           CLOSE ARQCAND
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0600-CARREGA-TITULO.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQPARAMTITULO
+
+           READ ARQPARAMTITULO
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARAM-TITULO-TEXTO TO WS-TITULO-SISTEMA
+           END-READ
+
+           CLOSE ARQPARAMTITULO
+           .
+           EXIT.
       *----------------------------------------------------------------*
        1000-LER-ARQUIVO.
       *----------------------------------------------------------------*
@@ -251,22 +366,28 @@
       *----------------------------------------------------------------*
        2100-CONTA-VOTO.
       *----------------------------------------------------------------*
-           EVALUATE FD-VOTO
-               WHEN 001
-                   ADD 1 TO WS-CNT-1
-               WHEN 002
-                   ADD 1 TO WS-CNT-2
-               WHEN 003
-                   ADD 1 TO WS-CNT-3
-               WHEN 004
-                   ADD 1 TO WS-CNT-4
-               WHEN 005
-                   ADD 1 TO WS-CNT-5
-               WHEN 000
+           MOVE 'N' TO WS-ACHOU-CAND
+
+           IF FD-VOTO NOT = ZEROS
+               PERFORM VARYING WS-IDX-CAND FROM 1 BY 1
+                       UNTIL WS-IDX-CAND > WS-QTD-CAND
+                       OR WS-ACHOU-CAND = 'S'
+                   IF FD-VOTO = WS-CAND-COD(WS-IDX-CAND)
+                       ADD 1 TO WS-CAND-QTD(WS-IDX-CAND)
+                       MOVE 'S' TO WS-ACHOU-CAND
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-ACHOU-CAND = 'N'
+               IF FD-VOTO = 000
                    DISPLAY 'VOTO EM BRANCO'
-               WHEN OTHER
+                   ADD 1 TO WS-CNT-BRANCO
+               ELSE
                    DISPLAY 'VOTO NULO'
-           END-EVALUATE
+                   ADD 1 TO WS-CNT-NULO
+               END-IF
+           END-IF
 
            .
            EXIT.
@@ -293,39 +414,112 @@
            DISPLAY WS-PONTILHADO
            WRITE REG-RELATORIO FROM WS-PONTILHADO
 
-           PERFORM 3100-CALC-PORCENTAGEM
+           PERFORM VARYING WS-IDX-CAND FROM 1 BY 1
+                   UNTIL WS-IDX-CAND > WS-QTD-CAND
+
+               PERFORM 3100-CALC-PORCENTAGEM
+
+               MOVE WS-CAND-PARTIDO(WS-IDX-CAND) TO WS-DC-PARTIDO
+               MOVE WS-CAND-NOME(WS-IDX-CAND)    TO WS-DC-NOME
+               MOVE WS-CAND-QTD(WS-IDX-CAND)     TO WS-DC-QTD
+
+               DISPLAY WS-DETALHE-CAND
+               WRITE REG-RELATORIO FROM WS-DETALHE-CAND
+               ADD 1 TO CONT-LIN
+
+               PERFORM 3200-ACUMULA-PARTIDO
+           END-PERFORM
+
+           DISPLAY WS-PONTILHADO
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+           DISPLAY WS-LINHA-PARTIDOS
+           WRITE REG-RELATORIO FROM WS-LINHA-PARTIDOS
+           ADD 2 TO CONT-LIN
+
+           PERFORM VARYING WS-IDX-PARTIDO FROM 1 BY 1
+                   UNTIL WS-IDX-PARTIDO > WS-QTD-PARTIDO
+               MOVE WS-PARTIDO-COD(WS-IDX-PARTIDO) TO WS-DP-PARTIDO
+               MOVE WS-PARTIDO-QTD(WS-IDX-PARTIDO) TO WS-DP-QTD
+               DISPLAY WS-DETALHE-PARTIDO
+               WRITE REG-RELATORIO FROM WS-DETALHE-PARTIDO
+               ADD 1 TO CONT-LIN
+           END-PERFORM
 
-           DISPLAY WS-DETALHE1
-           WRITE REG-RELATORIO FROM WS-DETALHE1
-           DISPLAY WS-DETALHE2
-           WRITE REG-RELATORIO FROM WS-DETALHE2
-           DISPLAY WS-DETALHE3
-           WRITE REG-RELATORIO FROM WS-DETALHE3
-           DISPLAY WS-DETALHE4
-           WRITE REG-RELATORIO FROM WS-DETALHE4
-           DISPLAY WS-DETALHE5
-           WRITE REG-RELATORIO FROM WS-DETALHE5
+           PERFORM 3300-DECLARA-VENCEDOR
+
+           DISPLAY WS-PONTILHADO
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+           DISPLAY WS-LINHA-VENCEDOR
+           WRITE REG-RELATORIO FROM WS-LINHA-VENCEDOR
+           ADD 2 TO CONT-LIN
 
-           ADD 9 TO CONT-LIN
            .
            EXIT.
-     .*----------------------------------------------------------------*
-       3100-CALC-PORCENTAGEM.
       *----------------------------------------------------------------*
-           COMPUTE WS-PRCT-AUX ROUNDED = (WS-CNT-1*100)/WS-TOTELEITOR
-           MOVE WS-PRCT-AUX TO WS-PRCT-1
+       3300-DECLARA-VENCEDOR.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO WS-MAIOR-QTD
+           MOVE 1     TO WS-IDX-VENCEDOR
+           MOVE ZEROS TO WS-QTD-EMPATADOS
+
+           PERFORM VARYING WS-IDX-CAND FROM 1 BY 1
+                   UNTIL WS-IDX-CAND > WS-QTD-CAND
+               IF WS-CAND-QTD(WS-IDX-CAND) > WS-MAIOR-QTD
+                   MOVE WS-CAND-QTD(WS-IDX-CAND) TO WS-MAIOR-QTD
+                   MOVE WS-IDX-CAND TO WS-IDX-VENCEDOR
+               END-IF
+           END-PERFORM
 
-           COMPUTE WS-PRCT-AUX ROUNDED = (WS-CNT-2*100)/WS-TOTELEITOR
-           MOVE WS-PRCT-AUX TO WS-PRCT-2
+           PERFORM VARYING WS-IDX-CAND FROM 1 BY 1
+                   UNTIL WS-IDX-CAND > WS-QTD-CAND
+               IF WS-CAND-QTD(WS-IDX-CAND) = WS-MAIOR-QTD
+                   ADD 1 TO WS-QTD-EMPATADOS
+               END-IF
+           END-PERFORM
 
-           COMPUTE WS-PRCT-AUX ROUNDED = (WS-CNT-3*100)/WS-TOTELEITOR
-           MOVE WS-PRCT-AUX TO WS-PRCT-3
+           IF WS-QTD-EMPATADOS > 1
+               MOVE 'EMPATE ENTRE OS CANDIDATOS MAIS VOTADOS' TO
+                   WS-VENCEDOR-TEXTO
+           ELSE
+               STRING 'CANDIDATO ELEITO: '
+                   WS-CAND-NOME(WS-IDX-VENCEDOR)
+                   DELIMITED BY SIZE INTO WS-VENCEDOR-TEXTO
+           END-IF
+
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3200-ACUMULA-PARTIDO.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-ACHOU-PARTIDO
+
+           PERFORM VARYING WS-IDX-PARTIDO FROM 1 BY 1
+                   UNTIL WS-IDX-PARTIDO > WS-QTD-PARTIDO
+                   OR WS-ACHOU-PARTIDO = 'S'
+               IF WS-PARTIDO-COD(WS-IDX-PARTIDO) =
+                                        WS-CAND-PARTIDO(WS-IDX-CAND)
+                   ADD WS-CAND-QTD(WS-IDX-CAND) TO
+                                        WS-PARTIDO-QTD(WS-IDX-PARTIDO)
+                   MOVE 'S' TO WS-ACHOU-PARTIDO
+               END-IF
+           END-PERFORM
 
-           COMPUTE WS-PRCT-AUX ROUNDED = (WS-CNT-4*100)/WS-TOTELEITOR
-           MOVE WS-PRCT-AUX TO WS-PRCT-4
+           IF WS-ACHOU-PARTIDO = 'N'
+               ADD 1 TO WS-QTD-PARTIDO
+               MOVE WS-CAND-PARTIDO(WS-IDX-CAND) TO
+                                        WS-PARTIDO-COD(WS-QTD-PARTIDO)
+               MOVE WS-CAND-QTD(WS-IDX-CAND)     TO
+                                        WS-PARTIDO-QTD(WS-QTD-PARTIDO)
+           END-IF
 
-           COMPUTE WS-PRCT-AUX ROUNDED = (WS-CNT-5*100)/WS-TOTELEITOR
-           MOVE WS-PRCT-AUX TO WS-PRCT-5
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3100-CALC-PORCENTAGEM.
+      *----------------------------------------------------------------*
+           COMPUTE WS-PRCT-AUX ROUNDED =
+                   (WS-CAND-QTD(WS-IDX-CAND) * 100) / WS-TOTELEITOR
+           MOVE WS-PRCT-AUX TO WS-DC-PRCT
 
            EXIT.
       *----------------------------------------------------------------*
@@ -336,10 +530,38 @@
            WRITE REG-RELATORIO FROM WS-PONTILHADO
            DISPLAY WS-RODAPE
            WRITE REG-RELATORIO FROM WS-RODAPE
+           DISPLAY WS-RODAPE-BRANCO-NULO
+           WRITE REG-RELATORIO FROM WS-RODAPE-BRANCO-NULO
+
+           PERFORM 4100-CONFERE-APURACAO
+
+           DISPLAY WS-RODAPE-RECONCILIACAO
+           WRITE REG-RELATORIO FROM WS-RODAPE-RECONCILIACAO
            DISPLAY WS-PONTILHADO
            WRITE REG-RELATORIO FROM WS-PONTILHADO
 
-           ADD 3 TO CONT-LIN
+           ADD 5 TO CONT-LIN
+
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4100-CONFERE-APURACAO.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO WS-SOMA-VOTOS
+
+           PERFORM VARYING WS-IDX-CAND FROM 1 BY 1
+                   UNTIL WS-IDX-CAND > WS-QTD-CAND
+               ADD WS-CAND-QTD(WS-IDX-CAND) TO WS-SOMA-VOTOS
+           END-PERFORM
+
+           ADD WS-CNT-BRANCO TO WS-SOMA-VOTOS
+           ADD WS-CNT-NULO   TO WS-SOMA-VOTOS
+
+           IF WS-SOMA-VOTOS = WS-TOTELEITOR
+               MOVE 'OK - TOTAIS CONFEREM' TO WS-RODAPE-OK
+           ELSE
+               MOVE 'DIVERGENCIA NA APURACAO!' TO WS-RODAPE-OK
+           END-IF
 
            .
            EXIT.
