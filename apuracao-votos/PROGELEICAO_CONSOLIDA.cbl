@@ -0,0 +1,268 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Consolida multiplos arquivos de votos (um por urna/zona)
+      *          num unico apuracao, com quebra por urna e total geral.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGELEICAO_CONSOLIDA.
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT                    SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ARQURNAS ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQVOTOS ASSIGN  TO WS-NOME-ARQ-URNA
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQCAND ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQREL ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+
+       FD  ARQURNAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQURNAS.TXT".
+       01  REG-URNAS              PIC X(50).
+
+       FD  ARQVOTOS
+           LABEL RECORD STANDARD.
+       01  REG-ELEITORES.
+           03 FD-TITULO           PIC 9(03).
+           03 FD-NOME-ELEITOR     PIC X(10).
+           03 FD-VOTO             PIC 9(03).
+
+       FD  ARQCAND
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CANDIDATOS.TXT".
+       01  REG-CANDIDATOS.
+           03 FD-CAND-COD         PIC 9(03).
+           03 FD-CAND-NOME        PIC X(17).
+           03 FD-CAND-PARTIDO     PIC 9(03).
+
+       FD  ARQREL
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQELEICAOCONSOLIDADA.TXT".
+       01  REG-RELATORIO          PIC X(80).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  WS-EOF-URNA   PIC X(01) VALUE ' '.
+       77  WS-EOF-VOTOS  PIC X(01) VALUE ' '.
+       77  WS-EOF-CAND   PIC X(01) VALUE ' '.
+       77  WS-PONTILHADO PIC X(80) VALUE ALL '-'.
+       77  WS-NOME-ARQ-URNA PIC X(50) VALUE SPACES.
+       77  WS-TOTELEITOR-URNA PIC 9(05) VALUE ZEROS.
+       77  WS-TOTELEITOR-GERAL PIC 9(05) VALUE ZEROS.
+       77  WS-NUM-URNA   PIC 9(03) VALUE ZEROS.
+
+       01  WS-TAB-CANDIDATOS.
+           03 WS-QTD-CAND        PIC 9(03) VALUE ZEROS.
+           03 WS-CAND OCCURS 50 TIMES INDEXED BY WS-IDX-CAND.
+              05 WS-CAND-COD      PIC 9(03).
+              05 WS-CAND-NOME     PIC X(17).
+              05 WS-CAND-PARTIDO  PIC 9(03).
+              05 WS-CAND-QTD-URNA PIC 9(05).
+              05 WS-CAND-QTD-GERAL PIC 9(05).
+       77  WS-ACHOU-CAND PIC X(01) VALUE 'N'.
+
+       01  WS-LINHA-TITULO.
+           03 FILLER  PIC X(30) VALUE 'APURACAO CONSOLIDADA DE VOTOS'.
+           03 FILLER  PIC X(50) VALUE SPACES.
+
+       01  WS-LINHA-RODAPE-GERAL.
+           03 FILLER  PIC X(31) VALUE 'APURACAO GERAL - TODAS AS URNAS'.
+           03 FILLER  PIC X(49) VALUE SPACES.
+
+       01  WS-LINHA-URNA.
+           03 FILLER       PIC X(06) VALUE 'URNA: '.
+           03 WS-URNA-NUM  PIC 9(03).
+           03 FILLER       PIC X(02) VALUE ' -'.
+           03 WS-URNA-ARQ  PIC X(50).
+
+       01  WS-DETALHE-CAND.
+           03 FILLER         PIC X(07) VALUE SPACES.
+           03 WS-DC-PARTIDO  PIC 9(03) VALUE ZEROS.
+           03 FILLER         PIC X(04) VALUE SPACES.
+           03 WS-DC-NOME     PIC X(17) VALUE SPACES.
+           03 FILLER         PIC X(04) VALUE SPACES.
+           03 FILLER         PIC X(14) VALUE 'Total Votos:  '.
+           03 WS-DC-QTD      PIC 9(05) VALUE ZEROS.
+           03 FILLER         PIC X(31) VALUE SPACES.
+
+       01  WS-RODAPE-URNA.
+           03 FILLER          PIC X(22) VALUE 'TOTAL ELEITORES URNA:'.
+           03 WS-TOTELEITOR-U PIC 9(05) VALUE ZEROS.
+
+       01  WS-RODAPE-GERAL.
+           03 FILLER          PIC X(25)
+                                   VALUE 'TOTAL GERAL DE ELEITORES:'.
+           03 WS-TOTELEITOR-G PIC 9(05) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+           MAIN-PROCEDURE.
+           OPEN OUTPUT ARQREL
+
+           PERFORM 0500-CARREGA-CANDIDATOS
+
+           DISPLAY WS-LINHA-TITULO
+           WRITE REG-RELATORIO FROM WS-LINHA-TITULO
+           DISPLAY WS-PONTILHADO
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+
+           OPEN INPUT ARQURNAS
+
+           PERFORM UNTIL WS-EOF-URNA = 'S'
+               READ ARQURNAS
+                   AT END
+                       MOVE 'S' TO WS-EOF-URNA
+                   NOT AT END
+                       PERFORM 1000-PROCESSA-URNA
+               END-READ
+           END-PERFORM
+
+           CLOSE ARQURNAS
+
+           PERFORM 4000-TRATA-RODAPE-GERAL
+
+           CLOSE ARQREL
+           STOP RUN.
+      *----------------------------------------------------------------*
+       0500-CARREGA-CANDIDATOS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQCAND
+
+           PERFORM UNTIL WS-EOF-CAND = 'S'
+               READ ARQCAND
+                   AT END
+                       MOVE 'S' TO WS-EOF-CAND
+                   NOT AT END
+                       ADD 1 TO WS-QTD-CAND
+                       MOVE FD-CAND-COD  TO WS-CAND-COD(WS-QTD-CAND)
+                       MOVE FD-CAND-NOME TO WS-CAND-NOME(WS-QTD-CAND)
+                       MOVE FD-CAND-PARTIDO TO
+                           WS-CAND-PARTIDO(WS-QTD-CAND)
+                       MOVE ZEROS TO WS-CAND-QTD-GERAL(WS-QTD-CAND)
+               END-READ
+           END-PERFORM
+
+           CLOSE ARQCAND
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1000-PROCESSA-URNA.
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-NUM-URNA
+           MOVE REG-URNAS TO WS-NOME-ARQ-URNA
+           MOVE ZEROS TO WS-TOTELEITOR-URNA
+
+           PERFORM VARYING WS-IDX-CAND FROM 1 BY 1
+                   UNTIL WS-IDX-CAND > WS-QTD-CAND
+               MOVE ZEROS TO WS-CAND-QTD-URNA(WS-IDX-CAND)
+           END-PERFORM
+
+           MOVE 'N' TO WS-EOF-VOTOS
+           OPEN INPUT ARQVOTOS
+
+           PERFORM UNTIL WS-EOF-VOTOS = 'S'
+               READ ARQVOTOS
+                   AT END
+                       MOVE 'S' TO WS-EOF-VOTOS
+                   NOT AT END
+                       ADD 1 TO WS-TOTELEITOR-URNA
+                       PERFORM 2100-CONTA-VOTO
+               END-READ
+           END-PERFORM
+
+           CLOSE ARQVOTOS
+
+           ADD WS-TOTELEITOR-URNA TO WS-TOTELEITOR-GERAL
+
+           MOVE WS-NUM-URNA  TO WS-URNA-NUM
+           MOVE REG-URNAS    TO WS-URNA-ARQ
+           DISPLAY WS-LINHA-URNA
+           WRITE REG-RELATORIO FROM WS-LINHA-URNA
+
+           PERFORM VARYING WS-IDX-CAND FROM 1 BY 1
+                   UNTIL WS-IDX-CAND > WS-QTD-CAND
+               MOVE WS-CAND-PARTIDO(WS-IDX-CAND) TO WS-DC-PARTIDO
+               MOVE WS-CAND-NOME(WS-IDX-CAND)    TO WS-DC-NOME
+               MOVE WS-CAND-QTD-URNA(WS-IDX-CAND) TO WS-DC-QTD
+
+               DISPLAY WS-DETALHE-CAND
+               WRITE REG-RELATORIO FROM WS-DETALHE-CAND
+
+               ADD WS-CAND-QTD-URNA(WS-IDX-CAND) TO
+                                      WS-CAND-QTD-GERAL(WS-IDX-CAND)
+           END-PERFORM
+
+           MOVE WS-TOTELEITOR-URNA TO WS-TOTELEITOR-U
+           DISPLAY WS-RODAPE-URNA
+           WRITE REG-RELATORIO FROM WS-RODAPE-URNA
+           DISPLAY WS-PONTILHADO
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-CONTA-VOTO.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-ACHOU-CAND
+
+           IF FD-VOTO NOT = ZEROS
+               PERFORM VARYING WS-IDX-CAND FROM 1 BY 1
+                       UNTIL WS-IDX-CAND > WS-QTD-CAND
+                       OR WS-ACHOU-CAND = 'S'
+                   IF FD-VOTO = WS-CAND-COD(WS-IDX-CAND)
+                       ADD 1 TO WS-CAND-QTD-URNA(WS-IDX-CAND)
+                       MOVE 'S' TO WS-ACHOU-CAND
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4000-TRATA-RODAPE-GERAL.
+      *----------------------------------------------------------------*
+           DISPLAY WS-LINHA-RODAPE-GERAL
+           WRITE REG-RELATORIO FROM WS-LINHA-RODAPE-GERAL
+
+           PERFORM VARYING WS-IDX-CAND FROM 1 BY 1
+                   UNTIL WS-IDX-CAND > WS-QTD-CAND
+               MOVE WS-CAND-PARTIDO(WS-IDX-CAND) TO WS-DC-PARTIDO
+               MOVE WS-CAND-NOME(WS-IDX-CAND)    TO WS-DC-NOME
+               MOVE WS-CAND-QTD-GERAL(WS-IDX-CAND) TO WS-DC-QTD
+
+               DISPLAY WS-DETALHE-CAND
+               WRITE REG-RELATORIO FROM WS-DETALHE-CAND
+           END-PERFORM
+
+           MOVE WS-TOTELEITOR-GERAL TO WS-TOTELEITOR-G
+           DISPLAY WS-RODAPE-GERAL
+           WRITE REG-RELATORIO FROM WS-RODAPE-GERAL
+           DISPLAY WS-PONTILHADO
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+           .
+           EXIT.
+
+       END PROGRAM PROGELEICAO_CONSOLIDA.
