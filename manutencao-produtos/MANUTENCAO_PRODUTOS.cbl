@@ -0,0 +1,273 @@
+      ******************************************************************
+      * Author: JOAO PEDRO LEITE S LISBOA
+      * Date: 08/08/2026
+      * Purpose: Interactive add/update/delete maintenance for the
+      *          FD_PRODUTOS.txt product master read by
+      *          01-PROCESSADOR-PRECOS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANUTENCAO_PRODUTOS.
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT                    SECTION.
+
+       FILE-CONTROL.
+
+       SELECT DB_FILE
+              ASSIGN 'C:\path\files\FD_PRODUTOS.txt'
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-STATUS-DB-FILE.
+      *
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+
+       FD  DB_FILE.
+           01  FD_LAYOUT_DB_PRODUTOS.
+               04 FD1_CODPROD                PIC 9(4).
+               04 FD1_NOME_PRODUTO           PIC X(9).
+               04 FD1_PRECO                  PIC 9(6)V99.
+               04 FD1_QTD_PRODUTO            PIC ZZ9(3).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  WS-EOF              PIC X(01) VALUE ' '.
+       77  WS-STATUS-DB-FILE   PIC X(02) VALUE SPACES.
+       77  WS-OPCAO            PIC 9(01) VALUE ZEROS.
+       77  WS-ACHOU-PROD       PIC X(01) VALUE 'N'.
+       77  WS-COD-INFORMADO    PIC 9(4)  VALUE ZEROS.
+       77  WS-NOME-INFORMADO   PIC X(9)  VALUE SPACES.
+       77  WS-PRECO-INFORMADO  PIC 9(6)V99 VALUE ZEROS.
+       77  WS-QTD-INFORMADA    PIC 9(3)  VALUE ZEROS.
+
+       01  WS-TAB-PRODUTOS.
+           03 WS-QTD-PROD     PIC 9(4) VALUE ZEROS.
+           03 WS-PROD OCCURS 500 TIMES INDEXED BY WS-IDX-PROD.
+              05 WS-PROD-COD    PIC 9(4).
+              05 WS-PROD-NOME   PIC X(9).
+              05 WS-PROD-PRECO  PIC 9(6)V99.
+              05 WS-PROD-QTD    PIC 9(3).
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       MAIN-PROCEDURE.
+
+            PERFORM 0100-CARREGA-PRODUTOS
+
+            PERFORM UNTIL WS-OPCAO = 9
+                PERFORM 0200-EXIBE-MENU
+                ACCEPT WS-OPCAO
+
+                EVALUATE WS-OPCAO
+                    WHEN 1
+                        PERFORM 1000-INCLUIR-PRODUTO
+                    WHEN 2
+                        PERFORM 2000-ALTERAR-PRODUTO
+                    WHEN 3
+                        PERFORM 3000-EXCLUIR-PRODUTO
+                    WHEN 4
+                        PERFORM 4000-LISTAR-PRODUTOS
+                    WHEN 9
+                        CONTINUE
+                    WHEN OTHER
+                        DISPLAY 'OPCAO INVALIDA'
+                END-EVALUATE
+            END-PERFORM
+
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
+      *----------------------------------------------------------------*
+       0100-CARREGA-PRODUTOS.
+      *----------------------------------------------------------------*
+           OPEN INPUT DB_FILE
+
+           IF WS-STATUS-DB-FILE = '35'
+               DISPLAY 'ARQUIVO DE PRODUTOS AINDA NAO EXISTE, '
+                       'INICIANDO TABELA VAZIA'
+           ELSE
+               PERFORM UNTIL WS-EOF = 'S'
+                   READ DB_FILE
+                       AT END
+                           MOVE 'S' TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-QTD-PROD
+                           MOVE FD1_CODPROD TO WS-PROD-COD(WS-QTD-PROD)
+                           MOVE FD1_NOME_PRODUTO TO
+                                WS-PROD-NOME(WS-QTD-PROD)
+                           MOVE FD1_PRECO TO
+                                WS-PROD-PRECO(WS-QTD-PROD)
+                           MOVE FD1_QTD_PRODUTO TO
+                                WS-PROD-QTD(WS-QTD-PROD)
+                   END-READ
+               END-PERFORM
+
+               CLOSE DB_FILE
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0200-EXIBE-MENU.
+      *----------------------------------------------------------------*
+           DISPLAY ' '
+           DISPLAY '--- MANUTENCAO DE PRODUTOS ---'
+           DISPLAY '1 - INCLUIR PRODUTO'
+           DISPLAY '2 - ALTERAR PRODUTO'
+           DISPLAY '3 - EXCLUIR PRODUTO'
+           DISPLAY '4 - LISTAR PRODUTOS'
+           DISPLAY '9 - SAIR'
+           DISPLAY 'OPCAO: '
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0300-LOCALIZA-PRODUTO.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-ACHOU-PROD
+
+           PERFORM VARYING WS-IDX-PROD FROM 1 BY 1
+                   UNTIL WS-IDX-PROD > WS-QTD-PROD
+                   OR WS-ACHOU-PROD = 'S'
+               IF WS-PROD-COD(WS-IDX-PROD) = WS-COD-INFORMADO
+                   MOVE 'S' TO WS-ACHOU-PROD
+               END-IF
+           END-PERFORM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1000-INCLUIR-PRODUTO.
+      *----------------------------------------------------------------*
+           DISPLAY 'CODIGO DO PRODUTO (4 DIGITOS): '
+           ACCEPT WS-COD-INFORMADO
+
+           PERFORM 0300-LOCALIZA-PRODUTO
+
+           IF WS-ACHOU-PROD = 'S'
+               DISPLAY 'PRODUTO JA EXISTE: ' WS-COD-INFORMADO
+           ELSE
+               IF WS-QTD-PROD >= 500
+                   DISPLAY 'TABELA DE PRODUTOS CHEIA'
+               ELSE
+                   ADD 1 TO WS-QTD-PROD
+                   MOVE WS-COD-INFORMADO TO WS-PROD-COD(WS-QTD-PROD)
+
+                   DISPLAY 'NOME DO PRODUTO: '
+                   ACCEPT WS-PROD-NOME(WS-QTD-PROD)
+
+                   DISPLAY 'PRECO DO PRODUTO: '
+                   ACCEPT WS-PROD-PRECO(WS-QTD-PROD)
+
+                   DISPLAY 'QUANTIDADE EM ESTOQUE: '
+                   ACCEPT WS-PROD-QTD(WS-QTD-PROD)
+
+                   PERFORM 9000-GRAVA-ARQUIVO
+                   DISPLAY 'PRODUTO INCLUIDO COM SUCESSO'
+               END-IF
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-ALTERAR-PRODUTO.
+      *----------------------------------------------------------------*
+           DISPLAY 'CODIGO DO PRODUTO A ALTERAR: '
+           ACCEPT WS-COD-INFORMADO
+
+           PERFORM 0300-LOCALIZA-PRODUTO
+
+           IF WS-ACHOU-PROD = 'N'
+               DISPLAY 'PRODUTO NAO ENCONTRADO: ' WS-COD-INFORMADO
+           ELSE
+               DISPLAY 'NOVO NOME (BRANCO MANTEM O ATUAL): '
+               MOVE SPACES TO WS-NOME-INFORMADO
+               ACCEPT WS-NOME-INFORMADO
+               IF WS-NOME-INFORMADO NOT = SPACES
+                   MOVE WS-NOME-INFORMADO TO WS-PROD-NOME(WS-IDX-PROD)
+               END-IF
+
+               DISPLAY 'NOVO PRECO (ZERO MANTEM O ATUAL): '
+               MOVE ZEROS TO WS-PRECO-INFORMADO
+               ACCEPT WS-PRECO-INFORMADO
+               IF WS-PRECO-INFORMADO NOT = ZEROS
+                   MOVE WS-PRECO-INFORMADO TO WS-PROD-PRECO(WS-IDX-PROD)
+               END-IF
+
+               DISPLAY 'NOVA QUANTIDADE (999 MANTEM A ATUAL): '
+               MOVE 999 TO WS-QTD-INFORMADA
+               ACCEPT WS-QTD-INFORMADA
+               IF WS-QTD-INFORMADA NOT = 999
+                   MOVE WS-QTD-INFORMADA TO WS-PROD-QTD(WS-IDX-PROD)
+               END-IF
+
+               PERFORM 9000-GRAVA-ARQUIVO
+               DISPLAY 'PRODUTO ALTERADO COM SUCESSO'
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-EXCLUIR-PRODUTO.
+      *----------------------------------------------------------------*
+           DISPLAY 'CODIGO DO PRODUTO A EXCLUIR: '
+           ACCEPT WS-COD-INFORMADO
+
+           PERFORM 0300-LOCALIZA-PRODUTO
+
+           IF WS-ACHOU-PROD = 'N'
+               DISPLAY 'PRODUTO NAO ENCONTRADO: ' WS-COD-INFORMADO
+           ELSE
+               PERFORM VARYING WS-IDX-PROD FROM WS-IDX-PROD BY 1
+                       UNTIL WS-IDX-PROD >= WS-QTD-PROD
+                   MOVE WS-PROD(WS-IDX-PROD + 1) TO WS-PROD(WS-IDX-PROD)
+               END-PERFORM
+
+               SUBTRACT 1 FROM WS-QTD-PROD
+
+               PERFORM 9000-GRAVA-ARQUIVO
+               DISPLAY 'PRODUTO EXCLUIDO COM SUCESSO'
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4000-LISTAR-PRODUTOS.
+      *----------------------------------------------------------------*
+           DISPLAY '----------------------------------------------'
+           DISPLAY 'COD  NOME      PRECO       QTD'
+
+           PERFORM VARYING WS-IDX-PROD FROM 1 BY 1
+                   UNTIL WS-IDX-PROD > WS-QTD-PROD
+               DISPLAY WS-PROD-COD(WS-IDX-PROD) ' '
+                       WS-PROD-NOME(WS-IDX-PROD) ' '
+                       WS-PROD-PRECO(WS-IDX-PROD) ' '
+                       WS-PROD-QTD(WS-IDX-PROD)
+           END-PERFORM
+
+           DISPLAY '----------------------------------------------'
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       9000-GRAVA-ARQUIVO.
+      *----------------------------------------------------------------*
+           OPEN OUTPUT DB_FILE
+
+           PERFORM VARYING WS-IDX-PROD FROM 1 BY 1
+                   UNTIL WS-IDX-PROD > WS-QTD-PROD
+               MOVE WS-PROD-COD(WS-IDX-PROD)  TO FD1_CODPROD
+               MOVE WS-PROD-NOME(WS-IDX-PROD) TO FD1_NOME_PRODUTO
+               MOVE WS-PROD-PRECO(WS-IDX-PROD) TO FD1_PRECO
+               MOVE WS-PROD-QTD(WS-IDX-PROD)  TO FD1_QTD_PRODUTO
+               WRITE FD_LAYOUT_DB_PRODUTOS
+           END-PERFORM
+
+           CLOSE DB_FILE
+           .
+           EXIT.
+
+       END PROGRAM MANUTENCAO_PRODUTOS.
