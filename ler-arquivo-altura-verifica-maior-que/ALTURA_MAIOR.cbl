@@ -23,12 +23,29 @@
 
        SELECT ARQ-DB
               ASSIGN 'C:\cobol\DBREGISTROS.TXT'
-              ORGANIZATION       IS LINE SEQUENTIAL.
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-STATUS-ARQ-DB.
 
       *
        SELECT ARQREL
               ASSIGN 'C:\cobol\ARQRELATORIOS.TXT'
               ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQPARAM
+              ASSIGN 'C:\cobol\PARAMALTURA.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQJOBLOG
+              ASSIGN 'C:\cobol\JOBLOG.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQPARAMTITULO
+              ASSIGN 'C:\cobol\PARAMTITULO.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQEXCVALID
+              ASSIGN 'C:\cobol\EXCVALID.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
       *
       *----------------------------------------------------------------*
        DATA DIVISION.
@@ -42,25 +59,75 @@
            03 FD-COD-P            PIC 9(03).
            03 FD-NOME-P           PIC X(20).
            03 FD-ALTURA-P         PIC 9(4).
+           03 FD-PESO-P           PIC 9(3)V99.
 
        FD  ARQREL
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "ARQRELATORIO.TXT".
-       01  REG-RELATORIO          PIC X(80).
+       01  REG-RELATORIO          PIC X(85).
+
+       FD  ARQPARAM
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PARAMALTURA.TXT".
+       01  REG-PARAM.
+           03 FD-PARAM-ALTURA-MIN  PIC 9(4).
+
+       FD  ARQJOBLOG
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "JOBLOG.TXT".
+           COPY JOBLOG.
+
+       FD  ARQPARAMTITULO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PARAMTITULO.TXT".
+           COPY PARAMTITULO.
+
+       FD  ARQEXCVALID
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "EXCVALID.TXT".
+           COPY EXCVALID.
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
        77  WS-EOF        PIC X(01) VALUE ' '.
+       77  WS-STATUS-ARQ-DB PIC X(02) VALUE SPACES.
+       77  WS-REGISTRO-VALIDO PIC X(01) VALUE 'N'.
        77  WS-LINHABRACO PIC X(80) VALUE SPACES.
        77  WS-PONTILHADO PIC X(80) VALUE ALL '-'.
        77  WS-TOTSAL-AUX PIC 9(09)V99 VALUE ZEROS.
        77  WS-PAG-AUX    PIC 9(03) VALUE ZEROS.
        77  CONT-LIN      PIC 9(03) VALUE ZEROS.
+       77  WS-ALTURA-MINIMA  PIC 9(4) VALUE 0200.
+       77  WS-ALTURA-SOMA    PIC 9(7) VALUE ZEROS.
+       77  WS-ALTURA-MEDIA   PIC Z.99.
+       77  WS-ALTURA-MAIOR   PIC 9(4) VALUE ZEROS.
+       77  WS-ALTURA-MENOR   PIC 9(4) VALUE 9999.
+       77  WS-NOME-MAIOR     PIC X(20) VALUE SPACES.
+       77  WS-NOME-MENOR     PIC X(20) VALUE SPACES.
+       77  WS-IMC            PIC 9(3)V99 VALUE ZEROS.
+       77  WS-ALTURA-M       PIC 9(01)V99 VALUE ZEROS.
+       77  WS-JOBLOG-EVENTO  PIC X(06) VALUE SPACES.
+
+       01  WS-VARIAVEIS.
+           03 WS-DATA-HORA           PIC X(30).
+           03 WS-TIMESTAMP.
+               05 WS-DATA.
+                   07 WS-ANO         PIC 9(04).
+                   07 WS-MES         PIC 9(02).
+                   07 WS-DIA         PIC 9(02).
+               05 WS-HORA.
+                   07 WS-HH          PIC 9(02).
+                   07 WS-MM          PIC 9(02).
+                   07 WS-SS          PIC 9(02).
+                   07 WS-MS          PIC 9(02).
+
+       01  WS-DATA-SISTEMA  PIC X(10).
+       01  WS-HORA-SISTEMA  PIC X(08).
 
        01  WS-CABECALHO.
            03 WS-LINHA1.
-              05 FILLER  PIC X(11) VALUE 'CURSO COBOL'.
-              05 FILLER  PIC X(60) VALUE SPACES.
+              05 WS-TITULO-SISTEMA PIC X(20) VALUE 'CURSO COBOL'.
+              05 FILLER  PIC X(51) VALUE SPACES.
               05 FILLER  PIC X(04) VALUE 'PAG:'.
               05 WS-PAG  PIC zzz9.
 
@@ -86,22 +153,69 @@
            03 WS-NOMEFUN           PIC X(20) VALUE ZEROS.
            03 FILLER               PIC X(10) VALUE SPACES.
            03 WS-ALTURA-P          PIC Z.99.
-           03 FILLER               PIC X(19) VALUE SPACES.
+           03 FILLER               PIC X(02) VALUE SPACES.
            03 WS-PESSOA-ALTA       PIC X(01) VALUE 'N'.
+           03 FILLER               PIC X(01) VALUE SPACES.
+           03 WS-PESO-P            PIC ZZ9,99.
+           03 FILLER               PIC X(01) VALUE SPACES.
+           03 WS-IMC-P             PIC ZZ9,99.
+           03 FILLER               PIC X(01) VALUE SPACES.
+           03 WS-IMC-FAIXA         PIC X(11) VALUE SPACES.
        01  WS-RODAPE.
            03 FILLER               PIC X(30) VALUE 'TOTAL PESSOAS'.
            03 WS-TOTAL-P           PIC 9(2).
 
+       01  WS-RODAPE-ALTURA-1.
+           03 FILLER               PIC X(14) VALUE 'ALTURA MEDIA: '.
+           03 WS-MEDIA-P           PIC Z.99.
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 FILLER               PIC X(14) VALUE 'MAIOR ALTURA: '.
+           03 WS-MAIOR-P           PIC Z.99.
+           03 FILLER               PIC X(01) VALUE SPACES.
+           03 FILLER               PIC X(01) VALUE '('.
+           03 WS-NOME-MAIOR-P      PIC X(20).
+           03 FILLER               PIC X(01) VALUE ')'.
+
+       01  WS-RODAPE-ALTURA-2.
+           03 FILLER               PIC X(15) VALUE 'MENOR ALTURA: '.
+           03 WS-MENOR-P           PIC Z.99.
+           03 FILLER               PIC X(01) VALUE SPACES.
+           03 FILLER               PIC X(01) VALUE '('.
+           03 WS-NOME-MENOR-P      PIC X(20).
+           03 FILLER               PIC X(01) VALUE ')'.
+
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
            MAIN-PROCEDURE.
             OPEN INPUT ARQ-DB
+            IF WS-STATUS-ARQ-DB NOT = "00" AND "02"
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE PESSOAS: STATUS: '
+                    WS-STATUS-ARQ-DB
+                MOVE 1 TO RETURN-CODE
+                GOBACK
+            END-IF
+
             OPEN OUTPUT ARQREL
+            OPEN EXTEND ARQJOBLOG
+            OPEN EXTEND ARQEXCVALID
 
             MOVE 70 TO CONT-LIN
 
+            PERFORM 0500-CARREGA-PARAMETROS
+            PERFORM 0600-CARREGA-TITULO
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           STRING WS-DIA '/' WS-MES '/' WS-ANO
+               DELIMITED BY SIZE INTO WS-DATA-SISTEMA
+           END-STRING
+           STRING WS-HH ':' WS-MM ':' WS-SS
+               DELIMITED BY SIZE INTO WS-HORA-SISTEMA
+           END-STRING
+           MOVE 'INICIO' TO WS-JOBLOG-EVENTO
+           PERFORM 9000-GRAVA-JOBLOG
+
             PERFORM 1000-LER-ARQUIVO
 
             PERFORM UNTIL WS-EOF = 'S'
@@ -115,18 +229,90 @@
 
             PERFORM 4000-TRATA-RODAPE
 
-            CLOSE ARQ-DB ARQREL
-            STOP RUN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           STRING WS-DIA '/' WS-MES '/' WS-ANO
+               DELIMITED BY SIZE INTO WS-DATA-SISTEMA
+           END-STRING
+           STRING WS-HH ':' WS-MM ':' WS-SS
+               DELIMITED BY SIZE INTO WS-HORA-SISTEMA
+           END-STRING
+           MOVE 'FIM' TO WS-JOBLOG-EVENTO
+           PERFORM 9000-GRAVA-JOBLOG
+
+            CLOSE ARQ-DB ARQREL ARQJOBLOG ARQEXCVALID
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
       *----------------------------------------------------------------*
-       1000-LER-ARQUIVO.
+       9000-GRAVA-JOBLOG.
+      *----------------------------------------------------------------*
+           MOVE 'ALTURA_MAIOR' TO JOBLOG-PROGRAMA
+           MOVE WS-JOBLOG-EVENTO TO JOBLOG-EVENTO
+           MOVE WS-DATA-SISTEMA TO JOBLOG-DATA
+           MOVE WS-HORA-SISTEMA TO JOBLOG-HORA
+           MOVE WS-TOTAL-P TO JOBLOG-QTD-LIDOS
+           MOVE WS-TOTAL-P TO JOBLOG-QTD-GRAVADOS
+           WRITE REG-JOBLOG
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       9100-GRAVA-EXCECAO-VALIDACAO.
+      *----------------------------------------------------------------*
+           MOVE 'ALTURA_MAIOR'   TO EXCVALID-PROGRAMA
+           MOVE REG-PESSOAS      TO EXCVALID-REGISTRO
+           MOVE WS-DATA-SISTEMA  TO EXCVALID-DATA
+           MOVE WS-HORA-SISTEMA  TO EXCVALID-HORA
+           WRITE REG-EXCVALID
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0500-CARREGA-PARAMETROS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQPARAM
+
+           READ ARQPARAM
+               AT END
+                   MOVE 0200 TO WS-ALTURA-MINIMA
+               NOT AT END
+                   MOVE FD-PARAM-ALTURA-MIN TO WS-ALTURA-MINIMA
+           END-READ
+
+           CLOSE ARQPARAM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0600-CARREGA-TITULO.
       *----------------------------------------------------------------*
-           READ ARQ-DB
-                  AT END
-                     MOVE 'S' TO WS-EOF
-                  NOT AT END
+           OPEN INPUT ARQPARAMTITULO
 
-                     CONTINUE
+           READ ARQPARAMTITULO
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARAM-TITULO-TEXTO TO WS-TITULO-SISTEMA
            END-READ
+
+           CLOSE ARQPARAMTITULO
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1000-LER-ARQUIVO.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-REGISTRO-VALIDO
+
+           PERFORM UNTIL WS-REGISTRO-VALIDO = 'S' OR WS-EOF = 'S'
+               READ ARQ-DB
+                      AT END
+                         MOVE 'S' TO WS-EOF
+                      NOT AT END
+
+                         IF FD-ALTURA-P NOT NUMERIC
+                             MOVE 'FD-ALTURA-P' TO EXCVALID-CAMPO
+                             PERFORM 9100-GRAVA-EXCECAO-VALIDACAO
+                         ELSE
+                             MOVE 'S' TO WS-REGISTRO-VALIDO
+                         END-IF
+               END-READ
+           END-PERFORM
            .
            EXIT.
       *----------------------------------------------------------------*
@@ -159,12 +345,26 @@
            MOVE FD-COD-P TO WS-CODFUN
            MOVE FD-NOME-P TO WS-NOMEFUN
            MOVE FD-ALTURA-P TO WS-ALTURA-P
+           MOVE FD-PESO-P TO WS-PESO-P
 
 
-           IF FD-ALTURA-P >= 0200
+           IF FD-ALTURA-P >= WS-ALTURA-MINIMA
                MOVE 'S' TO WS-PESSOA-ALTA
            END-IF
 
+           PERFORM 3100-CALC-IMC
+
+           ADD FD-ALTURA-P TO WS-ALTURA-SOMA
+
+           IF FD-ALTURA-P > WS-ALTURA-MAIOR
+               MOVE FD-ALTURA-P TO WS-ALTURA-MAIOR
+               MOVE FD-NOME-P   TO WS-NOME-MAIOR
+           END-IF
+
+           IF FD-ALTURA-P < WS-ALTURA-MENOR
+               MOVE FD-ALTURA-P TO WS-ALTURA-MENOR
+               MOVE FD-NOME-P   TO WS-NOME-MENOR
+           END-IF
 
            DISPLAY WS-DETALHE
            WRITE REG-RELATORIO FROM WS-DETALHE
@@ -177,6 +377,34 @@
               PERFORM 4000-TRATA-RODAPE
        .
            EXIT.
+      *----------------------------------------------------------------*
+       3100-CALC-IMC.
+      *----------------------------------------------------------------*
+           COMPUTE WS-ALTURA-M = FD-ALTURA-P / 100
+
+           IF WS-ALTURA-M > ZEROS
+               COMPUTE WS-IMC = FD-PESO-P / (WS-ALTURA-M * WS-ALTURA-M)
+           ELSE
+               MOVE ZEROS TO WS-IMC
+           END-IF
+
+           MOVE WS-IMC TO WS-IMC-P
+
+           IF WS-IMC < 18,5
+               MOVE 'ABAIXO'     TO WS-IMC-FAIXA
+           ELSE
+               IF WS-IMC < 25,0
+                   MOVE 'NORMAL'     TO WS-IMC-FAIXA
+               ELSE
+                   IF WS-IMC < 30,0
+                       MOVE 'SOBREPESO' TO WS-IMC-FAIXA
+                   ELSE
+                       MOVE 'OBESIDADE' TO WS-IMC-FAIXA
+                   END-IF
+               END-IF
+           END-IF
+           .
+           EXIT.
       *----------------------------------------------------------------*
        4000-TRATA-RODAPE.
       *----------------------------------------------------------------*
@@ -185,10 +413,28 @@
            DISPLAY WS-PONTILHADO
            DISPLAY WS-RODAPE
            WRITE REG-RELATORIO FROM WS-RODAPE
+
+           IF WS-TOTAL-P > ZEROS
+               COMPUTE WS-ALTURA-MEDIA = WS-ALTURA-SOMA / WS-TOTAL-P
+           ELSE
+               MOVE ZEROS TO WS-ALTURA-MEDIA
+           END-IF
+
+           MOVE WS-ALTURA-MEDIA TO WS-MEDIA-P
+           MOVE WS-ALTURA-MAIOR TO WS-MAIOR-P
+           MOVE WS-NOME-MAIOR   TO WS-NOME-MAIOR-P
+           MOVE WS-ALTURA-MENOR TO WS-MENOR-P
+           MOVE WS-NOME-MENOR   TO WS-NOME-MENOR-P
+
+           DISPLAY WS-RODAPE-ALTURA-1
+           WRITE REG-RELATORIO FROM WS-RODAPE-ALTURA-1
+           DISPLAY WS-RODAPE-ALTURA-2
+           WRITE REG-RELATORIO FROM WS-RODAPE-ALTURA-2
+
            WRITE REG-RELATORIO FROM WS-PONTILHADO
            DISPLAY WS-PONTILHADO
 
-           ADD 3 TO CONT-LIN
+           ADD 5 TO CONT-LIN
 
 
            .
