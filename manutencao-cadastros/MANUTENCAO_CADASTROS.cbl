@@ -0,0 +1,546 @@
+      ******************************************************************
+      * Author: JOAO PEDRO LEITE S LISBOA
+      * Date: 08/08/2026
+      * Purpose: Interactive add/update/delete maintenance for the
+      *          PROGELEICAO candidate master (CANDIDATOS.TXT) and the
+      *          COMPUT_SALARIO_POR_DEP department master
+      *          (DEPARTAMENTOS.TXT / DEPTOSORCAMENTO.TXT).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANUTENCAO_CADASTROS.
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT                    SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ARQCAND ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-STATUS-CAND.
+      *
+       SELECT ARQDEPT
+              ASSIGN 'C:\cobol\DEPARTAMENTOS.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-STATUS-DEPT.
+      *
+       SELECT ARQORC
+              ASSIGN 'C:\cobol\DEPTOSORCAMENTO.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-STATUS-ORC.
+      *
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+
+       FD  ARQCAND
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CANDIDATOS.TXT".
+       01  REG-CANDIDATOS.
+           03 FD-CAND-COD         PIC 9(03).
+           03 FD-CAND-NOME        PIC X(17).
+           03 FD-CAND-PARTIDO     PIC 9(03).
+
+       FD  ARQDEPT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "DEPARTAMENTOS.TXT".
+       01  REG-DEPARTAMENTOS.
+           03 FD-DEPT-COD          PIC 9(1).
+           03 FD-DEPT-NOME         PIC X(20).
+
+       FD  ARQORC
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "DEPTOSORCAMENTO.TXT".
+       01  REG-ORCAMENTO.
+           03 FD-ORC-COD           PIC 9(1).
+           03 FD-ORC-TETO          PIC 9(9)V99.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  WS-EOF                PIC X(01) VALUE ' '.
+       77  WS-STATUS-CAND        PIC X(02) VALUE SPACES.
+       77  WS-STATUS-DEPT        PIC X(02) VALUE SPACES.
+       77  WS-STATUS-ORC         PIC X(02) VALUE SPACES.
+       77  WS-OPCAO-PRINCIPAL    PIC 9(01) VALUE ZEROS.
+       77  WS-OPCAO              PIC 9(01) VALUE ZEROS.
+       77  WS-ACHOU              PIC X(01) VALUE 'N'.
+       77  WS-COD-INFORMADO      PIC 9(03) VALUE ZEROS.
+       77  WS-NOME-INFORMADO     PIC X(20) VALUE SPACES.
+       77  WS-PARTIDO-INFORMADO  PIC 9(03) VALUE ZEROS.
+       77  WS-TETO-INFORMADO     PIC 9(9)V99 VALUE ZEROS.
+
+       01  WS-TAB-CANDIDATOS.
+           03 WS-QTD-CAND        PIC 9(03) VALUE ZEROS.
+           03 WS-CAND OCCURS 50 TIMES INDEXED BY WS-IDX-CAND.
+              05 WS-CAND-COD      PIC 9(03).
+              05 WS-CAND-NOME     PIC X(17).
+              05 WS-CAND-PARTIDO  PIC 9(03).
+
+       01  WS-TAB-DEPARTAMENTOS.
+           03 WS-QTD-DEPT        PIC 9(03) VALUE ZEROS.
+           03 WS-DEPT OCCURS 20 TIMES INDEXED BY WS-IDX-DEPT.
+              05 WS-DEPT-COD       PIC 9(1).
+              05 WS-DEPT-NOME      PIC X(20).
+              05 WS-DEPT-TETO      PIC 9(9)V99.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       MAIN-PROCEDURE.
+
+            PERFORM 0100-CARREGA-CANDIDATOS
+            PERFORM 0200-CARREGA-DEPARTAMENTOS
+
+            PERFORM UNTIL WS-OPCAO-PRINCIPAL = 9
+                DISPLAY ' '
+                DISPLAY '--- MANUTENCAO DE CADASTROS ---'
+                DISPLAY '1 - MANUTENCAO DE CANDIDATOS'
+                DISPLAY '2 - MANUTENCAO DE DEPARTAMENTOS'
+                DISPLAY '9 - SAIR'
+                DISPLAY 'OPCAO: '
+                ACCEPT WS-OPCAO-PRINCIPAL
+
+                EVALUATE WS-OPCAO-PRINCIPAL
+                    WHEN 1
+                        PERFORM 1000-MENU-CANDIDATOS
+                    WHEN 2
+                        PERFORM 2000-MENU-DEPARTAMENTOS
+                    WHEN 9
+                        CONTINUE
+                    WHEN OTHER
+                        DISPLAY 'OPCAO INVALIDA'
+                END-EVALUATE
+            END-PERFORM
+
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
+      *----------------------------------------------------------------*
+       0100-CARREGA-CANDIDATOS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQCAND
+
+           IF WS-STATUS-CAND = '35'
+               DISPLAY 'ARQUIVO DE CANDIDATOS AINDA NAO EXISTE, '
+                       'INICIANDO TABELA VAZIA'
+           ELSE
+               MOVE ' ' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'S'
+                   READ ARQCAND
+                       AT END
+                           MOVE 'S' TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-QTD-CAND
+                           MOVE FD-CAND-COD TO
+                                WS-CAND-COD(WS-QTD-CAND)
+                           MOVE FD-CAND-NOME TO
+                                WS-CAND-NOME(WS-QTD-CAND)
+                           MOVE FD-CAND-PARTIDO TO
+                                WS-CAND-PARTIDO(WS-QTD-CAND)
+                   END-READ
+               END-PERFORM
+
+               CLOSE ARQCAND
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0200-CARREGA-DEPARTAMENTOS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQDEPT
+
+           IF WS-STATUS-DEPT = '35'
+               DISPLAY 'ARQUIVO DE DEPARTAMENTOS AINDA NAO EXISTE, '
+                       'INICIANDO TABELA VAZIA'
+           ELSE
+               MOVE ' ' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'S'
+                   READ ARQDEPT
+                       AT END
+                           MOVE 'S' TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-QTD-DEPT
+                           MOVE FD-DEPT-COD TO
+                                WS-DEPT-COD(WS-QTD-DEPT)
+                           MOVE FD-DEPT-NOME TO
+                                WS-DEPT-NOME(WS-QTD-DEPT)
+                   END-READ
+               END-PERFORM
+
+               CLOSE ARQDEPT
+           END-IF
+
+           OPEN INPUT ARQORC
+
+           IF WS-STATUS-ORC NOT = '35'
+               MOVE ' ' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'S'
+                   READ ARQORC
+                       AT END
+                           MOVE 'S' TO WS-EOF
+                       NOT AT END
+                           MOVE 'N' TO WS-ACHOU
+                           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+                                   UNTIL WS-IDX-DEPT > WS-QTD-DEPT
+                                   OR WS-ACHOU = 'S'
+                               IF FD-ORC-COD = WS-DEPT-COD(WS-IDX-DEPT)
+                                   MOVE FD-ORC-TETO TO
+                                        WS-DEPT-TETO(WS-IDX-DEPT)
+                                   MOVE 'S' TO WS-ACHOU
+                               END-IF
+                           END-PERFORM
+                   END-READ
+               END-PERFORM
+
+               CLOSE ARQORC
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1000-MENU-CANDIDATOS.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO WS-OPCAO
+
+           PERFORM UNTIL WS-OPCAO = 9
+               DISPLAY ' '
+               DISPLAY '--- MANUTENCAO DE CANDIDATOS ---'
+               DISPLAY '1 - INCLUIR CANDIDATO'
+               DISPLAY '2 - ALTERAR CANDIDATO'
+               DISPLAY '3 - EXCLUIR CANDIDATO'
+               DISPLAY '4 - LISTAR CANDIDATOS'
+               DISPLAY '9 - VOLTAR'
+               DISPLAY 'OPCAO: '
+               ACCEPT WS-OPCAO
+
+               EVALUATE WS-OPCAO
+                   WHEN 1
+                       PERFORM 1100-INCLUIR-CANDIDATO
+                   WHEN 2
+                       PERFORM 1200-ALTERAR-CANDIDATO
+                   WHEN 3
+                       PERFORM 1300-EXCLUIR-CANDIDATO
+                   WHEN 4
+                       PERFORM 1400-LISTAR-CANDIDATOS
+                   WHEN 9
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'OPCAO INVALIDA'
+               END-EVALUATE
+           END-PERFORM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1050-LOCALIZA-CANDIDATO.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-ACHOU
+
+           PERFORM VARYING WS-IDX-CAND FROM 1 BY 1
+                   UNTIL WS-IDX-CAND > WS-QTD-CAND
+                   OR WS-ACHOU = 'S'
+               IF WS-CAND-COD(WS-IDX-CAND) = WS-COD-INFORMADO
+                   MOVE 'S' TO WS-ACHOU
+               END-IF
+           END-PERFORM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-INCLUIR-CANDIDATO.
+      *----------------------------------------------------------------*
+           DISPLAY 'CODIGO DO CANDIDATO (3 DIGITOS): '
+           ACCEPT WS-COD-INFORMADO
+
+           PERFORM 1050-LOCALIZA-CANDIDATO
+
+           IF WS-ACHOU = 'S'
+               DISPLAY 'CANDIDATO JA EXISTE: ' WS-COD-INFORMADO
+           ELSE
+               IF WS-QTD-CAND >= 50
+                   DISPLAY 'TABELA DE CANDIDATOS CHEIA'
+               ELSE
+                   ADD 1 TO WS-QTD-CAND
+                   MOVE WS-COD-INFORMADO TO
+                        WS-CAND-COD(WS-QTD-CAND)
+
+                   DISPLAY 'NOME DO CANDIDATO: '
+                   ACCEPT WS-CAND-NOME(WS-QTD-CAND)
+
+                   DISPLAY 'CODIGO DO PARTIDO: '
+                   ACCEPT WS-CAND-PARTIDO(WS-QTD-CAND)
+
+                   PERFORM 1900-GRAVA-CANDIDATOS
+                   DISPLAY 'CANDIDATO INCLUIDO COM SUCESSO'
+               END-IF
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1200-ALTERAR-CANDIDATO.
+      *----------------------------------------------------------------*
+           DISPLAY 'CODIGO DO CANDIDATO A ALTERAR: '
+           ACCEPT WS-COD-INFORMADO
+
+           PERFORM 1050-LOCALIZA-CANDIDATO
+
+           IF WS-ACHOU = 'N'
+               DISPLAY 'CANDIDATO NAO ENCONTRADO: ' WS-COD-INFORMADO
+           ELSE
+               DISPLAY 'NOVO NOME (BRANCO MANTEM O ATUAL): '
+               MOVE SPACES TO WS-NOME-INFORMADO
+               ACCEPT WS-NOME-INFORMADO
+               IF WS-NOME-INFORMADO NOT = SPACES
+                   MOVE WS-NOME-INFORMADO TO
+                        WS-CAND-NOME(WS-IDX-CAND)
+               END-IF
+
+               DISPLAY 'NOVO PARTIDO (ZERO MANTEM O ATUAL): '
+               MOVE ZEROS TO WS-PARTIDO-INFORMADO
+               ACCEPT WS-PARTIDO-INFORMADO
+               IF WS-PARTIDO-INFORMADO NOT = ZEROS
+                   MOVE WS-PARTIDO-INFORMADO TO
+                        WS-CAND-PARTIDO(WS-IDX-CAND)
+               END-IF
+
+               PERFORM 1900-GRAVA-CANDIDATOS
+               DISPLAY 'CANDIDATO ALTERADO COM SUCESSO'
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1300-EXCLUIR-CANDIDATO.
+      *----------------------------------------------------------------*
+           DISPLAY 'CODIGO DO CANDIDATO A EXCLUIR: '
+           ACCEPT WS-COD-INFORMADO
+
+           PERFORM 1050-LOCALIZA-CANDIDATO
+
+           IF WS-ACHOU = 'N'
+               DISPLAY 'CANDIDATO NAO ENCONTRADO: ' WS-COD-INFORMADO
+           ELSE
+               PERFORM VARYING WS-IDX-CAND FROM WS-IDX-CAND BY 1
+                       UNTIL WS-IDX-CAND >= WS-QTD-CAND
+                   MOVE WS-CAND(WS-IDX-CAND + 1) TO
+                        WS-CAND(WS-IDX-CAND)
+               END-PERFORM
+
+               SUBTRACT 1 FROM WS-QTD-CAND
+
+               PERFORM 1900-GRAVA-CANDIDATOS
+               DISPLAY 'CANDIDATO EXCLUIDO COM SUCESSO'
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1400-LISTAR-CANDIDATOS.
+      *----------------------------------------------------------------*
+           DISPLAY '----------------------------------------------'
+           DISPLAY 'COD  NOME               PARTIDO'
+
+           PERFORM VARYING WS-IDX-CAND FROM 1 BY 1
+                   UNTIL WS-IDX-CAND > WS-QTD-CAND
+               DISPLAY WS-CAND-COD(WS-IDX-CAND) ' '
+                       WS-CAND-NOME(WS-IDX-CAND) ' '
+                       WS-CAND-PARTIDO(WS-IDX-CAND)
+           END-PERFORM
+
+           DISPLAY '----------------------------------------------'
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1900-GRAVA-CANDIDATOS.
+      *----------------------------------------------------------------*
+           OPEN OUTPUT ARQCAND
+
+           PERFORM VARYING WS-IDX-CAND FROM 1 BY 1
+                   UNTIL WS-IDX-CAND > WS-QTD-CAND
+               MOVE WS-CAND-COD(WS-IDX-CAND)     TO FD-CAND-COD
+               MOVE WS-CAND-NOME(WS-IDX-CAND)    TO FD-CAND-NOME
+               MOVE WS-CAND-PARTIDO(WS-IDX-CAND) TO FD-CAND-PARTIDO
+               WRITE REG-CANDIDATOS
+           END-PERFORM
+
+           CLOSE ARQCAND
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-MENU-DEPARTAMENTOS.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO WS-OPCAO
+
+           PERFORM UNTIL WS-OPCAO = 9
+               DISPLAY ' '
+               DISPLAY '--- MANUTENCAO DE DEPARTAMENTOS ---'
+               DISPLAY '1 - INCLUIR DEPARTAMENTO'
+               DISPLAY '2 - ALTERAR DEPARTAMENTO'
+               DISPLAY '3 - EXCLUIR DEPARTAMENTO'
+               DISPLAY '4 - LISTAR DEPARTAMENTOS'
+               DISPLAY '9 - VOLTAR'
+               DISPLAY 'OPCAO: '
+               ACCEPT WS-OPCAO
+
+               EVALUATE WS-OPCAO
+                   WHEN 1
+                       PERFORM 2100-INCLUIR-DEPARTAMENTO
+                   WHEN 2
+                       PERFORM 2200-ALTERAR-DEPARTAMENTO
+                   WHEN 3
+                       PERFORM 2300-EXCLUIR-DEPARTAMENTO
+                   WHEN 4
+                       PERFORM 2400-LISTAR-DEPARTAMENTOS
+                   WHEN 9
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'OPCAO INVALIDA'
+               END-EVALUATE
+           END-PERFORM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2050-LOCALIZA-DEPARTAMENTO.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-ACHOU
+
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+                   UNTIL WS-IDX-DEPT > WS-QTD-DEPT
+                   OR WS-ACHOU = 'S'
+               IF WS-DEPT-COD(WS-IDX-DEPT) = WS-COD-INFORMADO
+                   MOVE 'S' TO WS-ACHOU
+               END-IF
+           END-PERFORM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-INCLUIR-DEPARTAMENTO.
+      *----------------------------------------------------------------*
+           DISPLAY 'CODIGO DO DEPARTAMENTO (1 DIGITO): '
+           ACCEPT WS-COD-INFORMADO
+
+           PERFORM 2050-LOCALIZA-DEPARTAMENTO
+
+           IF WS-ACHOU = 'S'
+               DISPLAY 'DEPARTAMENTO JA EXISTE: ' WS-COD-INFORMADO
+           ELSE
+               IF WS-QTD-DEPT >= 20
+                   DISPLAY 'TABELA DE DEPARTAMENTOS CHEIA'
+               ELSE
+                   ADD 1 TO WS-QTD-DEPT
+                   MOVE WS-COD-INFORMADO TO
+                        WS-DEPT-COD(WS-QTD-DEPT)
+
+                   DISPLAY 'NOME DO DEPARTAMENTO: '
+                   ACCEPT WS-DEPT-NOME(WS-QTD-DEPT)
+
+                   DISPLAY 'TETO ORCAMENTARIO: '
+                   ACCEPT WS-DEPT-TETO(WS-QTD-DEPT)
+
+                   PERFORM 2900-GRAVA-DEPARTAMENTOS
+                   DISPLAY 'DEPARTAMENTO INCLUIDO COM SUCESSO'
+               END-IF
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-ALTERAR-DEPARTAMENTO.
+      *----------------------------------------------------------------*
+           DISPLAY 'CODIGO DO DEPARTAMENTO A ALTERAR: '
+           ACCEPT WS-COD-INFORMADO
+
+           PERFORM 2050-LOCALIZA-DEPARTAMENTO
+
+           IF WS-ACHOU = 'N'
+               DISPLAY 'DEPARTAMENTO NAO ENCONTRADO: '
+                       WS-COD-INFORMADO
+           ELSE
+               DISPLAY 'NOVO NOME (BRANCO MANTEM O ATUAL): '
+               MOVE SPACES TO WS-NOME-INFORMADO
+               ACCEPT WS-NOME-INFORMADO
+               IF WS-NOME-INFORMADO NOT = SPACES
+                   MOVE WS-NOME-INFORMADO TO
+                        WS-DEPT-NOME(WS-IDX-DEPT)
+               END-IF
+
+               DISPLAY 'NOVO TETO ORCAMENTARIO (ZERO MANTEM O '
+                       'ATUAL): '
+               MOVE ZEROS TO WS-TETO-INFORMADO
+               ACCEPT WS-TETO-INFORMADO
+               IF WS-TETO-INFORMADO NOT = ZEROS
+                   MOVE WS-TETO-INFORMADO TO
+                        WS-DEPT-TETO(WS-IDX-DEPT)
+               END-IF
+
+               PERFORM 2900-GRAVA-DEPARTAMENTOS
+               DISPLAY 'DEPARTAMENTO ALTERADO COM SUCESSO'
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2300-EXCLUIR-DEPARTAMENTO.
+      *----------------------------------------------------------------*
+           DISPLAY 'CODIGO DO DEPARTAMENTO A EXCLUIR: '
+           ACCEPT WS-COD-INFORMADO
+
+           PERFORM 2050-LOCALIZA-DEPARTAMENTO
+
+           IF WS-ACHOU = 'N'
+               DISPLAY 'DEPARTAMENTO NAO ENCONTRADO: '
+                       WS-COD-INFORMADO
+           ELSE
+               PERFORM VARYING WS-IDX-DEPT FROM WS-IDX-DEPT BY 1
+                       UNTIL WS-IDX-DEPT >= WS-QTD-DEPT
+                   MOVE WS-DEPT(WS-IDX-DEPT + 1) TO
+                        WS-DEPT(WS-IDX-DEPT)
+               END-PERFORM
+
+               SUBTRACT 1 FROM WS-QTD-DEPT
+
+               PERFORM 2900-GRAVA-DEPARTAMENTOS
+               DISPLAY 'DEPARTAMENTO EXCLUIDO COM SUCESSO'
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2400-LISTAR-DEPARTAMENTOS.
+      *----------------------------------------------------------------*
+           DISPLAY '----------------------------------------------'
+           DISPLAY 'COD  NOME                  TETO ORCAMENTARIO'
+
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+                   UNTIL WS-IDX-DEPT > WS-QTD-DEPT
+               DISPLAY WS-DEPT-COD(WS-IDX-DEPT) ' '
+                       WS-DEPT-NOME(WS-IDX-DEPT) ' '
+                       WS-DEPT-TETO(WS-IDX-DEPT)
+           END-PERFORM
+
+           DISPLAY '----------------------------------------------'
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2900-GRAVA-DEPARTAMENTOS.
+      *----------------------------------------------------------------*
+           OPEN OUTPUT ARQDEPT
+           OPEN OUTPUT ARQORC
+
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+                   UNTIL WS-IDX-DEPT > WS-QTD-DEPT
+               MOVE WS-DEPT-COD(WS-IDX-DEPT)  TO FD-DEPT-COD
+               MOVE WS-DEPT-NOME(WS-IDX-DEPT) TO FD-DEPT-NOME
+               WRITE REG-DEPARTAMENTOS
+
+               MOVE WS-DEPT-COD(WS-IDX-DEPT)  TO FD-ORC-COD
+               MOVE WS-DEPT-TETO(WS-IDX-DEPT) TO FD-ORC-TETO
+               WRITE REG-ORCAMENTO
+           END-PERFORM
+
+           CLOSE ARQDEPT
+           CLOSE ARQORC
+           .
+           EXIT.
+
+       END PROGRAM MANUTENCAO_CADASTROS.
