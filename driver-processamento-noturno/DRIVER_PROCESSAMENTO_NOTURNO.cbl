@@ -0,0 +1,98 @@
+      ******************************************************************
+      * Author: JOAO PEDRO LEITE S LISBOA
+      * Date: 08/08/2026
+      * Purpose: Runs the nightly report suite in sequence, checking
+      *          each program's RETURN-CODE before calling the next.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER_PROCESSAMENTO_NOTURNO.
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  WS-PROGRAMA-ATUAL  PIC X(22) VALUE SPACES.
+       77  WS-FALHOU          PIC X(01) VALUE 'N'.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       MAIN-PROCEDURE.
+
+           DISPLAY 'INICIANDO SUITE DE RELATORIOS NOTURNOS'
+
+           MOVE 'PROGELEICAO' TO WS-PROGRAMA-ATUAL
+           CALL 'PROGELEICAO'
+           PERFORM VERIFICA-RETORNO
+
+           IF WS-FALHOU = 'N'
+              MOVE 'COMPUT_SALARIO_POR_DEP' TO WS-PROGRAMA-ATUAL
+              CALL 'COMPUT_SALARIO_POR_DEP'
+              PERFORM VERIFICA-RETORNO
+           END-IF
+
+           IF WS-FALHOU = 'N'
+              MOVE 'VERIFICA_IDADE' TO WS-PROGRAMA-ATUAL
+              CALL 'VERIFICA_IDADE'
+              PERFORM VERIFICA-RETORNO
+           END-IF
+
+           IF WS-FALHOU = 'N'
+              MOVE 'ALTURA_MAIOR' TO WS-PROGRAMA-ATUAL
+              CALL 'ALTURA_MAIOR'
+              PERFORM VERIFICA-RETORNO
+           END-IF
+
+           IF WS-FALHOU = 'N'
+              MOVE 'RELATORIO_FUNCIONARIO' TO WS-PROGRAMA-ATUAL
+              CALL 'RELATORIO_FUNCIONARIO'
+              PERFORM VERIFICA-RETORNO
+           END-IF
+
+           IF WS-FALHOU = 'N'
+              MOVE 'HOMEM_OU_MULHER' TO WS-PROGRAMA-ATUAL
+              CALL 'HOMEM_OU_MULHER'
+              PERFORM VERIFICA-RETORNO
+           END-IF
+
+           IF WS-FALHOU = 'N'
+              MOVE '01-PROCESSADOR-PRECOS' TO WS-PROGRAMA-ATUAL
+              CALL '01-PROCESSADOR-PRECOS'
+              PERFORM VERIFICA-RETORNO
+           END-IF
+
+           IF WS-FALHOU = 'N'
+              DISPLAY 'SUITE NOTURNA CONCLUIDA COM SUCESSO'
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              DISPLAY 'SUITE NOTURNA INTERROMPIDA'
+              MOVE 1 TO RETURN-CODE
+           END-IF
+
+           GOBACK.
+      *----------------------------------------------------------------*
+       VERIFICA-RETORNO.
+      *----------------------------------------------------------------*
+           IF RETURN-CODE NOT = 0
+              DISPLAY 'FALHA NO PROGRAMA: ' WS-PROGRAMA-ATUAL
+                      ' - RETURN-CODE: ' RETURN-CODE
+              MOVE 'S' TO WS-FALHOU
+           ELSE
+              DISPLAY 'CONCLUIDO COM SUCESSO: ' WS-PROGRAMA-ATUAL
+           END-IF
+           .
+           EXIT.
+
+       END PROGRAM DRIVER_PROCESSAMENTO_NOTURNO.
