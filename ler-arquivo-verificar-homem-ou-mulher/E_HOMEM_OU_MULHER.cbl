@@ -23,12 +23,26 @@
 
        SELECT ARQ-DB
               ASSIGN 'C:\cobol\DBREGISTROSHOMEMMULHE.TXT'
-              ORGANIZATION       IS LINE SEQUENTIAL.
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-STATUS-ARQ-DB.
 
       *
        SELECT ARQREL
               ASSIGN 'C:\cobol\ARQRELATORIOSHOMENOUMULHER.TXT'
               ORGANIZATION       IS LINE SEQUENTIAL.
+
+      *
+       SELECT ARQEXCE
+              ASSIGN 'C:\cobol\ARQEXCECOESGENERO.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQJOBLOG
+              ASSIGN 'C:\cobol\JOBLOG.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQPARAMTITULO
+              ASSIGN 'C:\cobol\PARAMTITULO.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
       *
       *----------------------------------------------------------------*
        DATA DIVISION.
@@ -47,15 +61,34 @@
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "ARQRELATORIOSHOMENOUMULHER.TXT".
        01  REG-RELATORIO          PIC X(80).
+
+       FD  ARQEXCE
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQEXCECOESGENERO.TXT".
+       01  REG-EXCECAO             PIC X(80).
+
+       FD  ARQJOBLOG
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "JOBLOG.TXT".
+           COPY JOBLOG.
+
+       FD  ARQPARAMTITULO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PARAMTITULO.TXT".
+           COPY PARAMTITULO.
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
        77  WS-EOF          PIC X(01) VALUE ' '.
+       77  WS-STATUS-ARQ-DB PIC X(02) VALUE SPACES.
        77  WS-LINHABRACO   PIC X(80) VALUE SPACES.
        77  WS-PONTILHADO   PIC X(80) VALUE ALL '-'.
        77  WS-TOTSAL-AUX   PIC 9(09)V99 VALUE ZEROS.
        77  WS-PAG-AUX      PIC 9(03) VALUE ZEROS.
        77  CONT-LIN        PIC 9(03) VALUE ZEROS.
+       77  WS-QTD-GENERO-INVAL PIC 9(2) VALUE ZEROS.
+       77  WS-PRCT-AUX     PIC 9(03)V99 VALUE ZEROS.
+       77  WS-JOBLOG-EVENTO PIC X(06) VALUE SPACES.
 
        01  WS-VARIAVEIS.
            03 WS-DATA-HORA                PIC X(30).
@@ -72,12 +105,12 @@
 
        01  WS-CABECALHO.
            03 WS-LINHA1.
-              05 FILLER  PIC X(14) VALUE 'CURSO COBOL - '.
+              05 WS-TITULO-SISTEMA PIC X(20) VALUE 'CURSO COBOL - '.
               05 FILLER  PIC X(06) VALUE 'DATA: '.
               05 WS-DATA-SISTEMA   PIC X(10).
               05 FILLER  PIC X(07) VALUE ' HORA: '.
               05 WS-HORA-SISTEMA    PIC X(08).
-              05 FILLER  PIC X(26) VALUE SPACES.
+              05 FILLER  PIC X(20) VALUE SPACES.
               05 FILLER  PIC X(04) VALUE 'PAG:'.
               05 WS-PAG  PIC zzz9.
 
@@ -117,6 +150,24 @@
            03 FILLER               PIC X(1) VALUE SPACES.
            03 WS-QTD-HOMENS       PIC 9(2) VALUE ZEROS.
 
+       01  WS-RODAPE-LINHA-2.
+           03 FILLER               PIC X(18) VALUE '% MULHERES:'.
+           03 WS-PCT-MULHERES      PIC ZZ9,99.
+           03 FILLER               PIC X(01) VALUE '%'.
+           03 FILLER               PIC X(05) VALUE SPACES.
+           03 FILLER               PIC X(13) VALUE '% HOMENS:'.
+           03 WS-PCT-HOMENS        PIC ZZ9,99.
+           03 FILLER               PIC X(01) VALUE '%'.
+
+       01  WS-LINHA-EXCECAO.
+           03 WS-EX-COD             PIC 9(03).
+           03 FILLER                PIC X(02) VALUE SPACES.
+           03 WS-EX-NOME            PIC X(20).
+           03 FILLER                PIC X(02) VALUE SPACES.
+           03 FILLER                PIC X(24) VALUE
+                                        'GENERO INVALIDO: '.
+           03 WS-EX-GENERO          PIC X(01).
+
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
@@ -124,10 +175,21 @@
            MAIN-PROCEDURE.
 
             OPEN INPUT ARQ-DB
+            IF WS-STATUS-ARQ-DB NOT = "00" AND "02"
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE PESSOAS: STATUS: '
+                    WS-STATUS-ARQ-DB
+                MOVE 1 TO RETURN-CODE
+                GOBACK
+            END-IF
+
             OPEN OUTPUT ARQREL
+            OPEN OUTPUT ARQEXCE
+            OPEN EXTEND ARQJOBLOG
 
             MOVE 70 TO CONT-LIN
 
+            PERFORM 0500-CARREGA-TITULO
+
            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
 
            STRING WS-DIA '/' WS-MES '/' WS-ANO
@@ -138,6 +200,8 @@
                DELIMITED BY SIZE INTO WS-HORA-SISTEMA
            END-STRING
 
+           MOVE 'INICIO' TO WS-JOBLOG-EVENTO
+           PERFORM 9000-GRAVA-JOBLOG
 
             PERFORM 1000-LER-ARQUIVO
 
@@ -152,8 +216,22 @@
 
             PERFORM 4000-TRATA-RODAPE
 
-            CLOSE ARQ-DB ARQREL
-            STOP RUN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           STRING WS-DIA '/' WS-MES '/' WS-ANO
+               DELIMITED BY SIZE INTO WS-DATA-SISTEMA
+           END-STRING
+
+           STRING WS-HH ':' WS-MM ':' WS-SS
+               DELIMITED BY SIZE INTO WS-HORA-SISTEMA
+           END-STRING
+
+           MOVE 'FIM' TO WS-JOBLOG-EVENTO
+           PERFORM 9000-GRAVA-JOBLOG
+
+            CLOSE ARQ-DB ARQREL ARQEXCE ARQJOBLOG
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
       *----------------------------------------------------------------*
        1000-LER-ARQUIVO.
       *----------------------------------------------------------------*
@@ -204,12 +282,18 @@
                ADD 1 TO WS-QTD-MULHERES
                DISPLAY WS-NOME-P 'E UMA MULHER'
 
-           END-IF
-
-           IF WS-GENERO-P = 'H'
-               ADD 1 TO WS-QTD-HOMENS
-               DISPLAY WS-NOME-P 'E UM HOMEM'
-
+           ELSE
+               IF WS-GENERO-P = 'H'
+                   ADD 1 TO WS-QTD-HOMENS
+                   DISPLAY WS-NOME-P 'E UM HOMEM'
+
+               ELSE
+                   ADD 1 TO WS-QTD-GENERO-INVAL
+                   MOVE FD-COD-P TO WS-EX-COD
+                   MOVE FD-NOME-P TO WS-EX-NOME
+                   MOVE WS-GENERO-P TO WS-EX-GENERO
+                   WRITE REG-EXCECAO FROM WS-LINHA-EXCECAO
+               END-IF
            END-IF
            DISPLAY WS-DETALHE
 
@@ -230,16 +314,55 @@
        4000-TRATA-RODAPE.
       *----------------------------------------------------------------*
 
+           IF WS-TOTAL-P > ZEROS
+               COMPUTE WS-PRCT-AUX ROUNDED =
+                       (WS-QTD-MULHERES * 100) / WS-TOTAL-P
+               MOVE WS-PRCT-AUX TO WS-PCT-MULHERES
+
+               COMPUTE WS-PRCT-AUX ROUNDED =
+                       (WS-QTD-HOMENS * 100) / WS-TOTAL-P
+               MOVE WS-PRCT-AUX TO WS-PCT-HOMENS
+           END-IF
+
            WRITE REG-RELATORIO FROM WS-PONTILHADO
            DISPLAY WS-PONTILHADO
            DISPLAY WS-RODAPE
            WRITE REG-RELATORIO FROM WS-RODAPE
+           DISPLAY WS-RODAPE-LINHA-2
+           WRITE REG-RELATORIO FROM WS-RODAPE-LINHA-2
            WRITE REG-RELATORIO FROM WS-PONTILHADO
            DISPLAY WS-PONTILHADO
 
-           ADD 3 TO CONT-LIN
+           ADD 4 TO CONT-LIN
 
 
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       9000-GRAVA-JOBLOG.
+      *----------------------------------------------------------------*
+           MOVE 'HOMEM_OU_MULHER' TO JOBLOG-PROGRAMA
+           MOVE WS-JOBLOG-EVENTO TO JOBLOG-EVENTO
+           MOVE WS-DATA-SISTEMA TO JOBLOG-DATA
+           MOVE WS-HORA-SISTEMA TO JOBLOG-HORA
+           MOVE WS-TOTAL-P TO JOBLOG-QTD-LIDOS
+           MOVE WS-TOTAL-P TO JOBLOG-QTD-GRAVADOS
+           WRITE REG-JOBLOG
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0500-CARREGA-TITULO.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQPARAMTITULO
+
+           READ ARQPARAMTITULO
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARAM-TITULO-TEXTO TO WS-TITULO-SISTEMA
+           END-READ
+
+           CLOSE ARQPARAMTITULO
            .
            EXIT.
 
