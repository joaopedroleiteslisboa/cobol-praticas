@@ -26,6 +26,38 @@
               ORGANIZATION       IS LINE SEQUENTIAL
               FILE STATUS        IS WS_STATUS_ARQ_LOG_FILE.
 
+           SELECT ARQ_CHECKPOINT
+              ASSIGN 'C:\path\files\FD_CHECKPOINT.txt'
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS_STATUS_CHECKPOINT.
+
+           SELECT ARQ_HISTPRECO
+              ASSIGN 'C:\path\files\FD_HISTPRECO.txt'
+              ORGANIZATION       IS INDEXED
+              ACCESS MODE        IS DYNAMIC
+              RECORD KEY         IS FD4_COD_PRODUTO
+              FILE STATUS        IS WS_STATUS_HISTPRECO.
+
+           SELECT ARQ_HISTLOG
+              ASSIGN 'C:\path\files\FD_HISTLOG.txt'
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS_STATUS_HISTLOG.
+
+           SELECT ARQ_EXCECAO
+              ASSIGN 'C:\path\files\FD_EXCECOES.txt'
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS_STATUS_ARQEXCECAO.
+
+           SELECT ARQ_JOBLOG
+              ASSIGN 'C:\path\files\JOBLOG.txt'
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS_STATUS_JOBLOG.
+
+           SELECT ARQ_EXCVALID
+              ASSIGN 'C:\path\files\EXCVALID.txt'
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS_STATUS_EXCVALID.
+
        DATA                                     DIVISION.
 
        FILE                                     SECTION.
@@ -47,15 +79,84 @@
                03 FD2_STATUS_EXECUCAO        PIC X(15).
                03 FD2_NOME_PRODUTO           PIC X(15).
                03 FD2_VALOR_TOTAL_PRODUTOS   PIC ZZ9.
+               03 FD2_QTD_REG_TOTAL          PIC ZZZZZZZZ9.
+               03 FD2_VALOR_TOTAL_GERAL      PIC ZZZZZZ9,99.
+
+       FD  ARQ_CHECKPOINT.
+
+           01  FD_LAYOUT_CHECKPOINT.
+               03 FD3_QTD_REG_CHECKPOINT     PIC 9(10).
+               03 FD3_ULT_COD_PROD           PIC 9(4).
+               03 FD3_VALOR_TOTAL_GERAL      PIC 9(7)V99.
+
+       FD  ARQ_HISTPRECO.
+
+           01  FD_LAYOUT_HISTPRECO.
+               04 FD4_COD_PRODUTO            PIC 9(4).
+               04 FD4_PRECO_ANTERIOR         PIC 9(6)V99.
+
+       FD  ARQ_HISTLOG.
+
+           01  FD_LAYOUT_HISTLOG.
+               03 FD6_COD_PRODUTO            PIC 9(4).
+               03 FD6_NOME_PRODUTO           PIC X(15).
+               03 FD6_PRECO_ANTERIOR         PIC ZZZZZ9,99.
+               03 FD6_PRECO_NOVO             PIC ZZZZZ9,99.
+
+       FD  ARQ_EXCECAO.
+
+           01  FD_LAYOUT_EXCECAO.
+               03 FD5_COD_PRODUTO            PIC 9(4).
+               03 FD5_NOME_PRODUTO           PIC X(15).
+               03 FD5_MOTIVO                 PIC X(40).
+
+       FD  ARQ_JOBLOG.
+
+           COPY JOBLOG.
+
+       FD  ARQ_EXCVALID.
+
+           COPY EXCVALID.
 
        WORKING-STORAGE SECTION.
 
-       01  WS_STATUS_ARQ_LOG_FILE          PIC X(20).
-       01  WS_STATUS_DB_FILE               PIC X(20).
+       01  WS_STATUS_EXCVALID              PIC X(02).
+       01  WS_STATUS_ARQ_LOG_FILE          PIC X(02).
+       01  WS_STATUS_DB_FILE               PIC X(02).
+       01  WS_STATUS_CHECKPOINT            PIC X(02).
+       01  WS_STATUS_HISTPRECO              PIC X(02).
+       01  WS_STATUS_HISTLOG                PIC X(02).
+       01  WS_STATUS_ARQEXCECAO             PIC X(02).
        01  WS_QTD-REG                      PIC 9(10).
        01  WS_PRECO_UNITARIO_PRODUTO       PIC 9(6)V99.
        01  WS_PRECO_TOTAL_PRODUTO          PIC 9(6)V99.
        01  WS_QTD_PRODUTO                  PIC 9(3).
+       01  WS_VALOR_TOTAL_GERAL            PIC 9(7)V99 VALUE ZEROS.
+       01  WS_QTD_MINIMA_ESTOQUE           PIC 9(3) VALUE 10.
+       01  WS_CHECKPOINT_INTERVALO         PIC 9(3) VALUE 050.
+       01  WS_CHECKPOINT_QTD               PIC 9(10) VALUE ZEROS.
+       01  WS_RESTART_MODE                 PIC X(01) VALUE 'N'.
+       01  WS_SKIP_QTD                     PIC 9(10) VALUE ZEROS.
+       01  WS_REGISTRO_ENCONTRADO          PIC X(01).
+       01  WS_REGISTRO_VALIDO              PIC X(01).
+       01  WS_STATUS_JOBLOG                PIC X(02).
+       01  WS_JOBLOG_EVENTO                PIC X(06) VALUE SPACES.
+
+       01  WS_VARIAVEIS.
+           04 WS_DATA_HORA                PIC X(30).
+           04 WS_TIMESTAMP.
+               05 WS_DATA.
+                   07 WS_ANO               PIC 9(04).
+                   07 WS_MES               PIC 9(02).
+                   07 WS_DIA               PIC 9(02).
+               05 WS_HORA.
+                   07 WS_HH                PIC 9(02).
+                   07 WS_MM                PIC 9(02).
+                   07 WS_SS                PIC 9(02).
+                   07 WS_MS                PIC 9(02).
+
+       01  WS_DATA_SISTEMA  PIC X(10).
+       01  WS_HORA_SISTEMA  PIC X(08).
 
        PROCEDURE DIVISION.
 
@@ -65,18 +166,58 @@
            IF WS_STATUS_DB_FILE NOT = "00" AND "02"
                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE PRODUTOS: STATUS: '
                WS_STATUS_DB_FILE
-               STOP RUN
+               MOVE 1 TO RETURN-CODE
+               GOBACK
            END-IF.
 
-           OPEN OUTPUT ARQ_LOG_FILE.
+           PERFORM VERIFICA-CHECKPOINT.
+
+           IF WS_RESTART_MODE = 'S'
+               OPEN EXTEND ARQ_LOG_FILE
+           ELSE
+               OPEN OUTPUT ARQ_LOG_FILE
+           END-IF.
            IF WS_STATUS_ARQ_LOG_FILE NOT = "00" AND "02"
                DISPLAY 'ERRO AO REGISTRAR LOGS: ARQUIVO INVALIDO:'
                WS_STATUS_ARQ_LOG_FILE
-               STOP RUN
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           IF WS_RESTART_MODE = 'S'
+               OPEN EXTEND ARQ_EXCECAO
+           ELSE
+               OPEN OUTPUT ARQ_EXCECAO
            END-IF.
 
+           OPEN EXTEND ARQ_HISTLOG.
+
+           OPEN I-O ARQ_HISTPRECO.
+           IF WS_STATUS_HISTPRECO = 35
+               OPEN OUTPUT ARQ_HISTPRECO
+               CLOSE ARQ_HISTPRECO
+               OPEN I-O ARQ_HISTPRECO
+           END-IF.
+
+           OPEN EXTEND ARQ_JOBLOG.
+           OPEN EXTEND ARQ_EXCVALID.
+
+           MOVE FUNCTION CURRENT-DATE TO WS_TIMESTAMP
+           STRING WS_DIA '/' WS_MES '/' WS_ANO
+               DELIMITED BY SIZE INTO WS_DATA_SISTEMA
+           END-STRING
+           STRING WS_HH ':' WS_MM ':' WS_SS
+               DELIMITED BY SIZE INTO WS_HORA_SISTEMA
+           END-STRING
+           MOVE 'INICIO' TO WS_JOBLOG_EVENTO
+           PERFORM GRAVA-JOBLOG.
+
            INITIALIZE WS_QTD-REG.
 
+           IF WS_RESTART_MODE = 'S'
+               PERFORM PULA-REGISTROS-PROCESSADOS
+           END-IF.
+
            PERFORM WITH TEST AFTER UNTIL WS_STATUS_DB_FILE = 46
                PERFORM PROCESSADOR-ITENS
            END-PERFORM.
@@ -84,9 +225,53 @@
            DISPLAY 'QUANTIDADE DE ITENS PROCESSADOS:'
            WS_QTD-REG.
 
-           CLOSE DB_FILE ARQ_LOG_FILE
+           PERFORM REGISTRA-TOTAL-GERAL
+
+           PERFORM LIMPA-CHECKPOINT
+
+           MOVE FUNCTION CURRENT-DATE TO WS_TIMESTAMP
+           STRING WS_DIA '/' WS_MES '/' WS_ANO
+               DELIMITED BY SIZE INTO WS_DATA_SISTEMA
+           END-STRING
+           STRING WS_HH ':' WS_MM ':' WS_SS
+               DELIMITED BY SIZE INTO WS_HORA_SISTEMA
+           END-STRING
+           MOVE 'FIM' TO WS_JOBLOG_EVENTO
+           PERFORM GRAVA-JOBLOG.
+
+           CLOSE DB_FILE ARQ_LOG_FILE ARQ_EXCECAO ARQ_HISTLOG
+                 ARQ_HISTPRECO ARQ_JOBLOG ARQ_EXCVALID
+
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+           VERIFICA-CHECKPOINT.
+               OPEN INPUT ARQ_CHECKPOINT
+               IF WS_STATUS_CHECKPOINT = '00'
+                   READ ARQ_CHECKPOINT
+                   IF WS_STATUS_CHECKPOINT = '00'
+                      AND FD3_QTD_REG_CHECKPOINT > ZEROS
+                       MOVE FD3_QTD_REG_CHECKPOINT TO WS_CHECKPOINT_QTD
+                       MOVE FD3_VALOR_TOTAL_GERAL TO
+                            WS_VALOR_TOTAL_GERAL
+                       MOVE 'S' TO WS_RESTART_MODE
+                   END-IF
+                   CLOSE ARQ_CHECKPOINT
+               END-IF.
 
-           STOP RUN.
+           PULA-REGISTROS-PROCESSADOS.
+               DISPLAY 'RETOMANDO PROCESSAMENTO A PARTIR DO REGISTRO: '
+               WS_CHECKPOINT_QTD
+               MOVE ZEROS TO WS_SKIP_QTD
+               PERFORM WITH TEST AFTER
+                       UNTIL WS_SKIP_QTD >= WS_CHECKPOINT_QTD
+                          OR WS_STATUS_DB_FILE = 46
+                   READ DB_FILE NEXT
+                   IF WS_STATUS_DB_FILE = '00' OR '02'
+                       ADD 1 TO WS_SKIP_QTD
+                       ADD 1 TO WS_QTD-REG
+                   END-IF
+               END-PERFORM.
 
            PROCESSADOR-ITENS.
                READ DB_FILE NEXT
@@ -94,41 +279,149 @@
 
                   DISPLAY 'INICIANDO PERFORM DE PRECO TOTAL DE PRODUTOS'
 
-                  MOVE 'PROCESSAMENTO SOMA TOTAL DE ITENS' TO
-                                                       FD2_ACAO_EXECUCAO
-                  MOVE 'STATUS OK' TO FD2_STATUS_EXECUCAO
-
-
-
                   MOVE FD1_CODPROD TO FD2_COD_PRODUTO
-
                   MOVE FD1_NOME_PRODUTO TO FD2_NOME_PRODUTO
-
                   MOVE FD1_PRECO TO WS_PRECO_UNITARIO_PRODUTO
-
                   MOVE FD1_QTD_PRODUTO TO WS_QTD_PRODUTO
 
+                  PERFORM VALIDA-REGISTRO
+
+                  IF WS_REGISTRO_VALIDO = 'N'
+                      PERFORM REGISTRA-EXCECAO
+                  ELSE
+                      MOVE 'PROCESSAMENTO SOMA TOTAL DE ITENS' TO
+                                                       FD2_ACAO_EXECUCAO
+                      MOVE 'STATUS OK' TO FD2_STATUS_EXECUCAO
 
-                 COMPUTE WS_PRECO_TOTAL_PRODUTO = WS_QTD_PRODUTO *
+                     COMPUTE WS_PRECO_TOTAL_PRODUTO = WS_QTD_PRODUTO *
                                               WS_PRECO_UNITARIO_PRODUTO;
 
-                  MOVE WS_PRECO_TOTAL_PRODUTO TO
+                      MOVE WS_PRECO_TOTAL_PRODUTO TO
                                            FD2_VALOR_TOTAL_PRODUTOS
 
+                      ADD WS_PRECO_TOTAL_PRODUTO TO WS_VALOR_TOTAL_GERAL
+
+                      PERFORM PROCESSADOR-LOGS
+
+                      IF WS_QTD_PRODUTO < WS_QTD_MINIMA_ESTOQUE
+                          PERFORM REGISTRA-ALERTA-ESTOQUE
+                      END-IF
+
+                      PERFORM VERIFICA-HISTORICO-PRECO
 
-                  PERFORM PROCESSADOR-LOGS
+                      INITIALIZE WS_STATUS_ARQ_LOG_FILE
+                  END-IF
 
-                  INITIALIZE WS_STATUS_ARQ_LOG_FILE
                   ADD 1 TO WS_QTD-REG
 
+                  IF FUNCTION MOD(WS_QTD-REG WS_CHECKPOINT_INTERVALO)
+                     = ZEROS
+                      PERFORM GRAVA-CHECKPOINT
+                  END-IF
+
                END-IF.
 
                PERFORM TERMINO-PROCESSO.
 
 
+           VALIDA-REGISTRO.
+               MOVE 'S' TO WS_REGISTRO_VALIDO
+               IF FD1_PRECO NOT NUMERIC
+                   MOVE 'N' TO WS_REGISTRO_VALIDO
+                   MOVE 'PRECO NAO NUMERICO' TO FD5_MOTIVO
+                   MOVE 'FD1_PRECO' TO EXCVALID-CAMPO
+                   PERFORM GRAVA-EXCECAO-VALIDACAO
+               END-IF.
+
+               IF WS_REGISTRO_VALIDO = 'S' AND FD1_PRECO <= ZEROS
+                   MOVE 'N' TO WS_REGISTRO_VALIDO
+                   MOVE 'PRECO ZERADO OU NEGATIVO' TO FD5_MOTIVO
+               END-IF.
+
+               IF WS_REGISTRO_VALIDO = 'S'
+                  AND WS_QTD_PRODUTO <= ZEROS
+                   MOVE 'N' TO WS_REGISTRO_VALIDO
+                   MOVE 'QUANTIDADE ZERADA OU NEGATIVA' TO FD5_MOTIVO
+               END-IF.
+
+           REGISTRA-EXCECAO.
+               MOVE FD1_CODPROD TO FD5_COD_PRODUTO
+               MOVE FD1_NOME_PRODUTO TO FD5_NOME_PRODUTO
+               WRITE FD_LAYOUT_EXCECAO.
+
            PROCESSADOR-LOGS.
                WRITE FD_LAYOUT_ARQ_LOG_FILE.
 
+           REGISTRA-ALERTA-ESTOQUE.
+               MOVE 'VERIFICACAO DE ESTOQUE MINIMO' TO
+                                                    FD2_ACAO_EXECUCAO
+               MOVE 'ESTOQUE BAIXO' TO FD2_STATUS_EXECUCAO
+               WRITE FD_LAYOUT_ARQ_LOG_FILE.
+
+           VERIFICA-HISTORICO-PRECO.
+               MOVE FD1_CODPROD TO FD4_COD_PRODUTO
+               READ ARQ_HISTPRECO
+                   INVALID KEY
+                       MOVE 'N' TO WS_REGISTRO_ENCONTRADO
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS_REGISTRO_ENCONTRADO
+               END-READ
+
+               IF WS_REGISTRO_ENCONTRADO = 'S'
+                   AND FD4_PRECO_ANTERIOR NOT = FD1_PRECO
+                   MOVE FD1_CODPROD TO FD6_COD_PRODUTO
+                   MOVE FD1_NOME_PRODUTO TO FD6_NOME_PRODUTO
+                   MOVE FD4_PRECO_ANTERIOR TO FD6_PRECO_ANTERIOR
+                   MOVE FD1_PRECO TO FD6_PRECO_NOVO
+                   WRITE FD_LAYOUT_HISTLOG
+               END-IF
+
+               MOVE FD1_PRECO TO FD4_PRECO_ANTERIOR
+               IF WS_REGISTRO_ENCONTRADO = 'S'
+                   REWRITE FD_LAYOUT_HISTPRECO
+               ELSE
+                   WRITE FD_LAYOUT_HISTPRECO
+               END-IF.
+
+           GRAVA-CHECKPOINT.
+               OPEN OUTPUT ARQ_CHECKPOINT
+               MOVE WS_QTD-REG TO FD3_QTD_REG_CHECKPOINT
+               MOVE FD1_CODPROD TO FD3_ULT_COD_PROD
+               MOVE WS_VALOR_TOTAL_GERAL TO FD3_VALOR_TOTAL_GERAL
+               WRITE FD_LAYOUT_CHECKPOINT
+               CLOSE ARQ_CHECKPOINT.
+
+           LIMPA-CHECKPOINT.
+               OPEN OUTPUT ARQ_CHECKPOINT
+               INITIALIZE FD_LAYOUT_CHECKPOINT
+               WRITE FD_LAYOUT_CHECKPOINT
+               CLOSE ARQ_CHECKPOINT.
+
+           REGISTRA-TOTAL-GERAL.
+               INITIALIZE FD_LAYOUT_ARQ_LOG_FILE
+               MOVE 'TOTAL GERAL DE PRODUTOS PROCESSADOS' TO
+                                                    FD2_ACAO_EXECUCAO
+               MOVE 'STATUS OK' TO FD2_STATUS_EXECUCAO
+               MOVE WS_QTD-REG TO FD2_QTD_REG_TOTAL
+               MOVE WS_VALOR_TOTAL_GERAL TO FD2_VALOR_TOTAL_GERAL
+               WRITE FD_LAYOUT_ARQ_LOG_FILE.
+
+           GRAVA-JOBLOG.
+               MOVE '01-PROCESSADOR-PRECOS' TO JOBLOG-PROGRAMA
+               MOVE WS_JOBLOG_EVENTO TO JOBLOG-EVENTO
+               MOVE WS_DATA_SISTEMA TO JOBLOG-DATA
+               MOVE WS_HORA_SISTEMA TO JOBLOG-HORA
+               MOVE WS_QTD-REG TO JOBLOG-QTD-LIDOS
+               MOVE WS_QTD-REG TO JOBLOG-QTD-GRAVADOS
+               WRITE REG-JOBLOG.
+
+           GRAVA-EXCECAO-VALIDACAO.
+               MOVE '01-PROCESSADOR-PRECOS' TO EXCVALID-PROGRAMA
+               MOVE FD_LAYOUT_DB_PRODUTOS TO EXCVALID-REGISTRO
+               MOVE WS_DATA_SISTEMA TO EXCVALID-DATA
+               MOVE WS_HORA_SISTEMA TO EXCVALID-HORA
+               WRITE REG-EXCVALID.
+
            TERMINO-PROCESSO.
                EXIT.
 
