@@ -23,12 +23,33 @@
 
        SELECT ARQ-DB
               ASSIGN 'C:\cobol\DBREGISTROSIDADE.TXT'
-              ORGANIZATION       IS LINE SEQUENTIAL.
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-STATUS-ARQ-DB.
 
       *
        SELECT ARQREL
               ASSIGN 'C:\cobol\ARQRELATORIOIDADE.TXT'
               ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQEXCE
+              ASSIGN 'C:\cobol\ARQEXCECOESIDADE.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQCSV
+              ASSIGN 'C:\cobol\ARQRELATORIOIDADE.CSV'
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQJOBLOG
+              ASSIGN 'C:\cobol\JOBLOG.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQPARAMTITULO
+              ASSIGN 'C:\cobol\PARAMTITULO.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQEXCVALID
+              ASSIGN 'C:\cobol\EXCVALID.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
       *
       *----------------------------------------------------------------*
        DATA DIVISION.
@@ -48,15 +69,48 @@
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "ARQRELATORIOIDADE.TXT".
        01  REG-RELATORIO          PIC X(80).
+
+       FD  ARQEXCE
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQEXCECOESIDADE.TXT".
+       01  REG-EXCECAO            PIC X(80).
+
+       FD  ARQCSV
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQRELATORIOIDADE.CSV".
+       01  REG-CSV                PIC X(80).
+
+       FD  ARQJOBLOG
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "JOBLOG.TXT".
+           COPY JOBLOG.
+
+       FD  ARQPARAMTITULO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PARAMTITULO.TXT".
+           COPY PARAMTITULO.
+
+       FD  ARQEXCVALID
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "EXCVALID.TXT".
+           COPY EXCVALID.
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
        77  WS-EOF          PIC X(01) VALUE ' '.
+       77  WS-STATUS-ARQ-DB PIC X(02) VALUE SPACES.
+       77  WS-REGISTRO-VALIDO PIC X(01) VALUE 'N'.
        77  WS-LINHABRACO   PIC X(80) VALUE SPACES.
        77  WS-PONTILHADO   PIC X(80) VALUE ALL '-'.
        77  WS-TOTSAL-AUX   PIC 9(09)V99 VALUE ZEROS.
+       77  WS-JOBLOG-EVENTO PIC X(06) VALUE SPACES.
        77  WS-PAG-AUX      PIC 9(03) VALUE ZEROS.
        77  CONT-LIN        PIC 9(03) VALUE ZEROS.
+       77  WS-QTD-IDOSOS        PIC 9(2) VALUE ZEROS.
+       77  WS-QTD-GENERO-INVAL  PIC 9(2) VALUE ZEROS.
+       77  WS-SOMA-IDADE        PIC 9(5) VALUE ZEROS.
+       77  WS-MEDIA-IDADE       PIC ZZ9,99.
+       77  WS-GERA-CSV          PIC X(01) VALUE 'S'.
 
        01  WS-VARIAVEIS.
            03 WS-DATA-HORA                PIC X(30).
@@ -73,12 +127,12 @@
 
        01  WS-CABECALHO.
            03 WS-LINHA1.
-              05 FILLER  PIC X(14) VALUE 'CURSO COBOL - '.
+              05 WS-TITULO-SISTEMA PIC X(20) VALUE 'CURSO COBOL - '.
               05 FILLER  PIC X(06) VALUE 'DATA: '.
               05 WS-DATA-SISTEMA   PIC X(10).
               05 FILLER  PIC X(07) VALUE ' HORA: '.
               05 WS-HORA-SISTEMA    PIC X(08).
-              05 FILLER  PIC X(26) VALUE SPACES.
+              05 FILLER  PIC X(20) VALUE SPACES.
               05 FILLER  PIC X(04) VALUE 'PAG:'.
               05 WS-PAG  PIC zzz9.
 
@@ -132,6 +186,34 @@
            03 FILLER              PIC X(14) VALUE 'TOTAL ADULTOS:'.
            03 FILLER              PIC X(1) VALUE SPACES.
            03 WS-QTD-ADULTOS      PIC 9(2) VALUE ZEROS.
+           03 FILLER              PIC X(2) VALUE SPACES.
+           03 FILLER              PIC X(13) VALUE 'TOTAL IDOSOS:'.
+           03 FILLER              PIC X(1) VALUE SPACES.
+           03 WS-QTD-IDOSOS-P     PIC 9(2) VALUE ZEROS.
+
+       01  WS-RODAPE-LINHA-3.
+           03 FILLER              PIC X(13) VALUE 'MEDIA IDADE:'.
+           03 FILLER              PIC X(1) VALUE SPACES.
+           03 WS-MEDIA-IDADE-P    PIC ZZ9,99.
+
+       01  WS-LINHA-EXCECAO.
+           03 FILLER              PIC X(09) VALUE 'CODIGO: '.
+           03 WS-EXC-COD-P        PIC 9(03).
+           03 FILLER              PIC X(02) VALUE SPACES.
+           03 FILLER              PIC X(07) VALUE 'NOME: '.
+           03 WS-EXC-NOME-P       PIC X(20).
+           03 FILLER              PIC X(02) VALUE SPACES.
+           03 FILLER              PIC X(17) VALUE 'GENERO INVALIDO: '.
+           03 WS-EXC-GENERO-P     PIC X(01).
+
+       01  WS-LINHA-CSV.
+           03 WS-CSV-COD-P        PIC 9(03).
+           03 FILLER              PIC X(01) VALUE ','.
+           03 WS-CSV-NOME-P       PIC X(20).
+           03 FILLER              PIC X(01) VALUE ','.
+           03 WS-CSV-GENERO-P     PIC X(01).
+           03 FILLER              PIC X(01) VALUE ','.
+           03 WS-CSV-IDADE-P      PIC 9(02).
 
 
       *----------------------------------------------------------------*
@@ -140,10 +222,26 @@
            MAIN-PROCEDURE.
 
             OPEN INPUT ARQ-DB
+            IF WS-STATUS-ARQ-DB NOT = "00" AND "02"
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE PESSOAS: STATUS: '
+                    WS-STATUS-ARQ-DB
+                MOVE 1 TO RETURN-CODE
+                GOBACK
+            END-IF
+
             OPEN OUTPUT ARQREL
+            OPEN OUTPUT ARQEXCE
+            OPEN EXTEND ARQJOBLOG
+            OPEN EXTEND ARQEXCVALID
+
+            IF WS-GERA-CSV = 'S'
+                OPEN OUTPUT ARQCSV
+            END-IF
 
             MOVE 70 TO CONT-LIN
 
+            PERFORM 0500-CARREGA-TITULO
+
            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
 
            STRING WS-DIA '/' WS-MES '/' WS-ANO
@@ -154,6 +252,8 @@
                DELIMITED BY SIZE INTO WS-HORA-SISTEMA
            END-STRING
 
+           MOVE 'INICIO' TO WS-JOBLOG-EVENTO
+           PERFORM 9000-GRAVA-JOBLOG
 
             PERFORM 1000-LER-ARQUIVO
 
@@ -168,19 +268,81 @@
 
             PERFORM 5000-TRATA-RODAPE
 
-            CLOSE ARQ-DB ARQREL
-            STOP RUN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           STRING WS-DIA '/' WS-MES '/' WS-ANO
+               DELIMITED BY SIZE INTO WS-DATA-SISTEMA
+           END-STRING
+           STRING WS-HH ':' WS-MM ':' WS-SS
+               DELIMITED BY SIZE INTO WS-HORA-SISTEMA
+           END-STRING
+           MOVE 'FIM' TO WS-JOBLOG-EVENTO
+           PERFORM 9000-GRAVA-JOBLOG
+
+            CLOSE ARQ-DB ARQREL ARQEXCE ARQJOBLOG ARQEXCVALID
+
+            IF WS-GERA-CSV = 'S'
+                CLOSE ARQCSV
+            END-IF
+
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
       *----------------------------------------------------------------*
-       1000-LER-ARQUIVO.
+       9000-GRAVA-JOBLOG.
       *----------------------------------------------------------------*
-           READ ARQ-DB
-                  AT END
-
-                     MOVE 'S' TO WS-EOF
-                  NOT AT END
+           MOVE 'VERIFICA_IDADE' TO JOBLOG-PROGRAMA
+           MOVE WS-JOBLOG-EVENTO TO JOBLOG-EVENTO
+           MOVE WS-DATA-SISTEMA TO JOBLOG-DATA
+           MOVE WS-HORA-SISTEMA TO JOBLOG-HORA
+           MOVE WS-TOTAL-P TO JOBLOG-QTD-LIDOS
+           MOVE WS-TOTAL-P TO JOBLOG-QTD-GRAVADOS
+           WRITE REG-JOBLOG
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       9100-GRAVA-EXCECAO-VALIDACAO.
+      *----------------------------------------------------------------*
+           MOVE 'VERIFICA_IDADE' TO EXCVALID-PROGRAMA
+           MOVE REG-PESSOAS      TO EXCVALID-REGISTRO
+           MOVE WS-DATA-SISTEMA  TO EXCVALID-DATA
+           MOVE WS-HORA-SISTEMA  TO EXCVALID-HORA
+           WRITE REG-EXCVALID
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0500-CARREGA-TITULO.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQPARAMTITULO
 
-                     CONTINUE
+           READ ARQPARAMTITULO
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARAM-TITULO-TEXTO TO WS-TITULO-SISTEMA
            END-READ
+
+           CLOSE ARQPARAMTITULO
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1000-LER-ARQUIVO.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-REGISTRO-VALIDO
+
+           PERFORM UNTIL WS-REGISTRO-VALIDO = 'S' OR WS-EOF = 'S'
+               READ ARQ-DB
+                      AT END
+
+                         MOVE 'S' TO WS-EOF
+                      NOT AT END
+
+                         IF FD-IDADE-P NOT NUMERIC
+                             MOVE 'FD-IDADE-P' TO EXCVALID-CAMPO
+                             PERFORM 9100-GRAVA-EXCECAO-VALIDACAO
+                         ELSE
+                             MOVE 'S' TO WS-REGISTRO-VALIDO
+                         END-IF
+               END-READ
+           END-PERFORM
            .
            EXIT.
       *----------------------------------------------------------------*
@@ -219,20 +381,37 @@
            IF WS-GENERO-P = 'M'
                ADD 1 TO WS-QTD-MULHERES
 
-           END-IF
-
-           IF WS-GENERO-P = 'H'
-               ADD 1 TO WS-QTD-HOMENS
+           ELSE
+               IF WS-GENERO-P = 'H'
+                   ADD 1 TO WS-QTD-HOMENS
+               ELSE
+                   ADD 1 TO WS-QTD-GENERO-INVAL
+                   MOVE FD-COD-P    TO WS-EXC-COD-P
+                   MOVE FD-NOME-P   TO WS-EXC-NOME-P
+                   MOVE FD-GENERO-P TO WS-EXC-GENERO-P
+                   DISPLAY WS-LINHA-EXCECAO
+                   WRITE REG-EXCECAO FROM WS-LINHA-EXCECAO
+               END-IF
            END-IF
 
            PERFORM 4000-TRATA-GRAU-IDADE
 
+           ADD FD-IDADE-P TO WS-SOMA-IDADE
+
            DISPLAY WS-DETALHE
 
 
            WRITE REG-RELATORIO FROM WS-DETALHE
             ADD 1 TO CONT-LIN
 
+           IF WS-GERA-CSV = 'S'
+               MOVE FD-COD-P    TO WS-CSV-COD-P
+               MOVE FD-NOME-P   TO WS-CSV-NOME-P
+               MOVE FD-GENERO-P TO WS-CSV-GENERO-P
+               MOVE FD-IDADE-P  TO WS-CSV-IDADE-P
+               WRITE REG-CSV FROM WS-LINHA-CSV
+           END-IF
+
 
            ADD 1 TO WS-TOTAL-P
 
@@ -246,7 +425,9 @@
       *----------------------------------------------------------------*
        4000-TRATA-GRAU-IDADE.
       *----------------------------------------------------------------*
-           IF WS-IDADE-P >= 17
+           IF WS-IDADE-P >= 60
+                  ADD 1 TO WS-QTD-IDOSOS
+           ELSE IF WS-IDADE-P >= 17
                   ADD 1 TO WS-QTD-ADULTOS
            ELSE IF WS-IDADE-P >= 15 AND WS-IDADE-P < 17
                    ADD 1 TO WS-QTD-ADOLESCENTE
@@ -267,11 +448,24 @@
            WRITE REG-RELATORIO FROM WS-PONTILHADO
            DISPLAY WS-PONTILHADO
 
+           MOVE WS-QTD-IDOSOS TO WS-QTD-IDOSOS-P
            WRITE REG-RELATORIO FROM WS-RODAPE-LINHA-2
            WRITE REG-RELATORIO FROM WS-PONTILHADO
            DISPLAY WS-PONTILHADO
 
-           ADD 4 TO CONT-LIN
+           IF WS-TOTAL-P > ZEROS
+               COMPUTE WS-MEDIA-IDADE = WS-SOMA-IDADE / WS-TOTAL-P
+           ELSE
+               MOVE ZEROS TO WS-MEDIA-IDADE
+           END-IF
+           MOVE WS-MEDIA-IDADE TO WS-MEDIA-IDADE-P
+
+           DISPLAY WS-RODAPE-LINHA-3
+           WRITE REG-RELATORIO FROM WS-RODAPE-LINHA-3
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+           DISPLAY WS-PONTILHADO
+
+           ADD 6 TO CONT-LIN
 
 
            .
