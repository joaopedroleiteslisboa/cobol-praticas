@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * Shared input-validation exception record, appended to by every
+      * batch report program when a master-file numeric field comes in
+      * non-numeric or otherwise corrupted (one line per bad record).
+      *----------------------------------------------------------------*
+       01  REG-EXCVALID.
+           03 EXCVALID-PROGRAMA      PIC X(22).
+           03 EXCVALID-CAMPO         PIC X(15).
+           03 EXCVALID-REGISTRO      PIC X(80).
+           03 EXCVALID-DATA          PIC X(10).
+           03 EXCVALID-HORA          PIC X(08).
