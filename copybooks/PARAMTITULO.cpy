@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      * Shared installation/report title parameter record, read once
+      * at startup by each report program to fill in its header line.
+      *----------------------------------------------------------------*
+       01  REG-PARAM-TITULO.
+           03 PARAM-TITULO-TEXTO     PIC X(20).
