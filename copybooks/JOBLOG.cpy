@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * Shared run-control/audit log record, appended to by every
+      * batch report program (one line per START/FIM event).
+      *----------------------------------------------------------------*
+       01  REG-JOBLOG.
+           03 JOBLOG-PROGRAMA        PIC X(22).
+           03 JOBLOG-EVENTO          PIC X(06).
+           03 JOBLOG-DATA            PIC X(10).
+           03 JOBLOG-HORA            PIC X(08).
+           03 JOBLOG-QTD-LIDOS       PIC 9(08).
+           03 JOBLOG-QTD-GRAVADOS    PIC 9(08).
