@@ -21,47 +21,184 @@
 
        FILE-CONTROL.
 
-       SELECT ARQ-DB
+       SELECT ARQ-DB-ENTRADA
               ASSIGN 'C:\cobol\DBREGISTRODEP.TXT'
-              ORGANIZATION       IS LINE SEQUENTIAL.
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-STATUS-ARQ-DB-ENTRADA.
 
+      *
+       SELECT ARQ-DB
+              ASSIGN 'C:\cobol\DBREGISTRODEP_ORD.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-STATUS-ARQ-DB.
+      *
+       SELECT WS-SORT-WORK ASSIGN TO DISK.
+      *
+       SELECT ARQDEPT
+              ASSIGN 'C:\cobol\DEPARTAMENTOS.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQPARAM
+              ASSIGN 'C:\cobol\PARAMSALARIO.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQORC
+              ASSIGN 'C:\cobol\DEPTOSORCAMENTO.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
       *
        SELECT ARQREL
               ASSIGN 'C:\cobol\ARQRELATORIODEP.TXT'
               ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQJOBLOG
+              ASSIGN 'C:\cobol\JOBLOG.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQPARAMTITULO
+              ASSIGN 'C:\cobol\PARAMTITULO.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQEXCVALID
+              ASSIGN 'C:\cobol\EXCVALID.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQ-CHECKPOINT
+              ASSIGN 'C:\cobol\CHECKPOINT_SALDEP.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-STATUS-CHECKPOINT.
       *
       *----------------------------------------------------------------*
        DATA DIVISION.
       *----------------------------------------------------------------*
        FILE SECTION.
 
+       FD  ARQ-DB-ENTRADA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "DBREGISTRODEP.TXT".
+       01  REG-PESSOAS-ENTRADA.
+           03 FD1-COD-P            PIC 9(09).
+           03 FD1-NOME-P           PIC X(30).
+           03 FD1-COD-DEPT         PIC 9(1).
+           03 FD1-SALARIO          PIC 9(9)V99.
+
        FD  ARQ-DB
            LABEL RECORD STANDARD
-           VALUE OF FILE-ID IS "DBREGISTROSIDADE.TXT".
+           VALUE OF FILE-ID IS "DBREGISTRODEP_ORD.TXT".
        01  REG-PESSOAS.
            03 FD-COD-P            PIC 9(09).
            03 FD-NOME-P           PIC X(30).
            03 FD-COD-DEPT         PIC 9(1).
            03 FD-SALARIO          PIC 9(9)V99.
 
+       SD  WS-SORT-WORK.
+       01  SD-PESSOAS.
+           03 SD-COD-P             PIC 9(09).
+           03 SD-NOME-P            PIC X(30).
+           03 SD-COD-DEPT          PIC 9(1).
+           03 SD-SALARIO           PIC 9(9)V99.
+
+       FD  ARQDEPT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "DEPARTAMENTOS.TXT".
+       01  REG-DEPARTAMENTOS.
+           03 FD-DEPT-COD          PIC 9(1).
+           03 FD-DEPT-NOME         PIC X(20).
+
+       FD  ARQPARAM
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PARAMSALARIO.TXT".
+       01  REG-PARAM.
+           03 FD-PARAM-TETO-SAL    PIC 9(9)V99.
+
+       FD  ARQORC
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "DEPTOSORCAMENTO.TXT".
+       01  REG-ORCAMENTO.
+           03 FD-ORC-COD           PIC 9(1).
+           03 FD-ORC-TETO          PIC 9(9)V99.
+
        FD  ARQREL
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "ARQRELATORIOIDADE.TXT".
        01  REG-RELATORIO          PIC X(80).
+
+       FD  ARQJOBLOG
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "JOBLOG.TXT".
+           COPY JOBLOG.
+
+       FD  ARQPARAMTITULO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PARAMTITULO.TXT".
+           COPY PARAMTITULO.
+
+       FD  ARQEXCVALID
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "EXCVALID.TXT".
+           COPY EXCVALID.
+
+       FD  ARQ-CHECKPOINT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CHECKPOINT_SALDEP.TXT".
+       01  FD-LAYOUT-CHECKPOINT.
+           03 FD-CK-QTD-REG           PIC 9(10).
+           03 FD-CK-TOTAL-GERAL-SAL   PIC 9(9)V99.
+           03 FD-CK-TOTAL-NET-GERAL   PIC 9(9)V99.
+           03 FD-CK-COD-DEPT-ANT      PIC 9(1).
+           03 FD-CK-PRIMEIRO-REG      PIC X(01).
+           03 FD-CK-QTD-DEPT          PIC 9(03).
+           03 FD-CK-DEPT OCCURS 20 TIMES.
+              05 FD-CK-DEPT-COD       PIC 9(1).
+              05 FD-CK-DEPT-CONT      PIC 9(03).
+              05 FD-CK-DEPT-SAL       PIC 9(9)V99.
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
        77  WS-EOF                     PIC X(01) VALUE ' '.
+       77  WS-REGISTRO-VALIDO         PIC X(01) VALUE 'N'.
        77  WS-LINHABRACO              PIC X(80) VALUE SPACES.
        77  WS-PONTILHADO              PIC X(80) VALUE ALL '-'.
        77  WS-TOTSAL-AUX              PIC 9(09)V99 VALUE ZEROS.
        77  WS-PAG-AUX                 PIC 9(03) VALUE ZEROS.
        77  CONT-LIN                   PIC 9(03) VALUE ZEROS.
-       77  WS-AUX-SAL-DEP-1           PIC 9(9)V99.
-       77  WS-AUX-SAL-DEP-2           PIC 9(9)V99.
-       77  WS-AUX-SAL-DEP-3           PIC 9(9)V99.
-       77  WS-AUX-SAL-DEP-4           PIC 9(9)V99.
        77  WS-AUX-TOTAL-GERAL-SAL-DEP PIC 9(9)V99.
+       77  WS-EOF-DEPT                PIC X(01) VALUE ' '.
+       77  WS-EOF-ORC                 PIC X(01) VALUE ' '.
+       77  WS-ACHOU-DEPT              PIC X(01) VALUE 'N'.
+       77  WS-PRIMEIRO-REG            PIC X(01) VALUE 'S'.
+       77  WS-COD-DEPT-ANT            PIC 9(1)  VALUE ZEROS.
+       77  WS-INSS                    PIC 9(7)V99 VALUE ZEROS.
+       77  WS-IRRF                    PIC 9(7)V99 VALUE ZEROS.
+       77  WS-BASE-IRRF               PIC 9(7)V99 VALUE ZEROS.
+       77  WS-SALNET                  PIC 9(9)V99 VALUE ZEROS.
+       77  WS-AUX-TOTAL-NET-GERAL     PIC 9(9)V99 VALUE ZEROS.
+       77  WS-TETO-SALARIAL           PIC 9(9)V99 VALUE ZEROS.
+       77  WS-JOBLOG-EVENTO            PIC X(06) VALUE SPACES.
+       77  WS-STATUS-CHECKPOINT       PIC X(02) VALUE SPACES.
+       77  WS-STATUS-ARQ-DB-ENTRADA   PIC X(02) VALUE SPACES.
+       77  WS-STATUS-ARQ-DB           PIC X(02) VALUE SPACES.
+       77  WS-CHECKPOINT-INTERVALO    PIC 9(03) VALUE 050.
+       77  WS-CHECKPOINT-QTD          PIC 9(10) VALUE ZEROS.
+       77  WS-RESTART-MODE            PIC X(01) VALUE 'N'.
+       77  WS-SKIP-QTD                PIC 9(10) VALUE ZEROS.
+       77  WS-IDX-CK                  PIC 9(03) VALUE ZEROS.
+
+       01  WS-TAB-CK-DEPT-SALVO.
+           03 WS-CK-QTD-DEPT-SALVO PIC 9(03) VALUE ZEROS.
+           03 WS-CK-DEPT-SALVO OCCURS 20 TIMES.
+              05 WS-CK-DEPT-COD-SALVO  PIC 9(1).
+              05 WS-CK-DEPT-CONT-SALVO PIC 9(03).
+              05 WS-CK-DEPT-SAL-SALVO  PIC 9(9)V99.
+
+       01  WS-TAB-DEPARTAMENTOS.
+           03 WS-QTD-DEPT        PIC 9(03) VALUE ZEROS.
+           03 WS-DEPT OCCURS 20 TIMES INDEXED BY WS-IDX-DEPT.
+              05 WS-DEPT-COD     PIC 9(1).
+              05 WS-DEPT-NOME    PIC X(20).
+              05 WS-DEPT-CONT    PIC 9(03) VALUE ZEROS.
+              05 WS-DEPT-SAL     PIC 9(9)V99 VALUE ZEROS.
+              05 WS-DEPT-ORCAMENTO PIC 9(9)V99 VALUE ZEROS.
+              05 WS-DEPT-VARIANCE  PIC S9(9)V99 VALUE ZEROS.
 
        01  WS-VARIAVEIS.
            03 WS-DATA-HORA           PIC X(30).
@@ -78,12 +215,12 @@
 
        01  WS-CABECALHO.
            03 WS-CAB-LINHA-1.
-              05 FILLER  PIC X(14) VALUE 'CURSO COBOL - '.
+              05 WS-TITULO-SISTEMA PIC X(20) VALUE 'CURSO COBOL - '.
               05 FILLER  PIC X(06) VALUE 'DATA: '.
               05 WS-DATA-SISTEMA   PIC X(10).
               05 FILLER  PIC X(07) VALUE ' HORA: '.
               05 WS-HORA-SISTEMA    PIC X(08).
-              05 FILLER  PIC X(26) VALUE SPACES.
+              05 FILLER  PIC X(20) VALUE SPACES.
               05 FILLER  PIC X(04) VALUE 'PAG:'.
               05 WS-PAG  PIC zzz9.
 
@@ -94,20 +231,35 @@
 
            03 WS-CAB-LINHA-3.
               05 FILLER  PIC X(9) VALUE 'Matricula'.
-              05 FILLER  PIC X(14) VALUE SPACES.
+              05 FILLER  PIC X(4) VALUE SPACES.
               05 FILLER  PIC X(19) VALUE 'Nome do Funcionario'.
-              05 FILLER  PIC X(20) VALUE SPACES.
+              05 FILLER  PIC X(4) VALUE SPACES.
               05 FILLER  PIC X(7)  VALUE 'Salario'.
-              05 FILLER  PIC X(11) VALUE SPACES.
+              05 FILLER  PIC X(3) VALUE SPACES.
+              05 FILLER  PIC X(6) VALUE 'INSS  '.
+              05 FILLER  PIC X(3) VALUE SPACES.
+              05 FILLER  PIC X(6) VALUE 'IRRF  '.
+              05 FILLER  PIC X(3) VALUE SPACES.
+              05 FILLER  PIC X(11) VALUE 'Sal.Liquido'.
+              05 FILLER  PIC X(1) VALUE SPACES.
+              05 FILLER  PIC X(4) VALUE 'Alto'.
 
        01  WS-CAB-LINHA-4.
            05 FILLER              PIC X(02) VALUE SPACES.
            05 WS-COD-P            PIC 9(03) VALUE ZEROS.
-           05 FILLER              PIC X(08) VALUE SPACES.
-           05 FILLER              PIC X(11) VALUE SPACES.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(02) VALUE SPACES.
            05 WS-NOME-P           PIC X(20) VALUE ZEROS.
-           05 FILLER              PIC X(16) VALUE SPACES.
+           05 FILLER              PIC X(02) VALUE SPACES.
            05 WS-SALFUN           PIC ZZZ.ZZ9,99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-INSS-P           PIC ZZ.ZZ9,99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-IRRF-P           PIC ZZ.ZZ9,99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-SALNET-P         PIC ZZZ.ZZ9,99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-SALARIO-ALTO     PIC X(01) VALUE 'N'.
 
 
        01  WS-RODAPE-TITULO.
@@ -116,51 +268,34 @@
            03 FILLER              PIC X(6)  VALUE SPACES.
 
            03 FILLER              PIC X(3) VALUE 'QTD'.
-           03 FILLER              PIC X(22)  VALUE SPACES.
+           03 FILLER              PIC X(4)  VALUE SPACES.
 
            03 FILLER              PIC X(21)
                                           VALUE 'TOTAL SALARIO ALOCADO'.
-           03 FILLER              PIC X(3)  VALUE SPACES.
-
-
-       01  WS-RODAPE-DP-1.
-           03 FILLER              PIC X(2)  VALUE SPACES.
-           03 FILLER              PIC X(13) VALUE 'ALMOXARIFADO:'.
-           03 FILLER              PIC X(13)  VALUE SPACES.
-           03 WS-AUX-CONT-DEP-1   PIC 9(03) VALUE ZEROS.
-           03 FILLER              PIC X(27)  VALUE SPACES.
-           03 WS-TOTAL-SAL-DEP-1    PIC ZZZ.ZZ9,99.
-
-       01  WS-RODAPE-DP-2.
            03 FILLER              PIC X(2)  VALUE SPACES.
-           03 FILLER              PIC X(13) VALUE 'COMPRA/VENDA:'.
-           03 FILLER              PIC X(13)  VALUE SPACES.
-           03 WS-AUX-CONT-DEP-2   PIC 9(03) VALUE ZEROS.
-           03 FILLER              PIC X(27)  VALUE SPACES.
-           03 WS-TOTAL-SAL-DEP-2    PIC ZZZ.ZZ9,99.
+           03 FILLER              PIC X(19) VALUE 'VARIACAO ORCAMENTO'.
 
-       01  WS-RODAPE-DP-3.
-           03 FILLER              PIC X(2)  VALUE SPACES.
-           03 FILLER              PIC X(11) VALUE 'FINANCEIRO:'.
-           03 FILLER              PIC X(15)  VALUE SPACES.
-           03 WS-AUX-CONT-DEP-3   PIC 9(03) VALUE ZEROS.
-           03 FILLER              PIC X(27)  VALUE SPACES.
-           03 WS-TOTAL-SAL-DEP-3    PIC ZZZ.ZZ9,99.
 
-       01  WS-RODAPE-DP-4.
+       01  WS-RODAPE-DP.
            03 FILLER              PIC X(2)  VALUE SPACES.
-           03 FILLER              PIC X(10) VALUE 'SEGURANCA:'.
-           03 FILLER              PIC X(16)  VALUE SPACES.
-           03 WS-AUX-CONT-DEP-4   PIC 9(03) VALUE ZEROS.
-           03 FILLER              PIC X(27)  VALUE SPACES.
-           03 WS-TOTAL-SAL-DEP-4    PIC ZZZ.ZZ9,99.
+           03 WS-RD-NOME          PIC X(20) VALUE SPACES.
+           03 FILLER              PIC X(6)  VALUE SPACES.
+           03 WS-RD-CONT          PIC 9(03) VALUE ZEROS.
+           03 FILLER              PIC X(15) VALUE SPACES.
+           03 WS-RD-TOTAL-SAL     PIC ZZZ.ZZ9,99.
+           03 FILLER              PIC X(02) VALUE SPACES.
+           03 WS-RD-VARIANCE      PIC -ZZZ.ZZ9,99.
 
        01  WS-RODAPE-BALANCO-GERAL.
            03 FILLER                    PIC X(12) VALUE 'TOTAL GERAL:'.
            03 FILLER                    PIC X(16)  VALUE SPACES.
-           03 WS-TOTAL-DPTS             PIC 9(03) VALUE ZEROS.
-           03 FILLER                    PIC X(29)  VALUE SPACES.
+           03 WS-TOTAL-DPTS             PIC 9(10) VALUE ZEROS.
+           03 FILLER                    PIC X(03)  VALUE SPACES.
            03 WS-TOTAL-GERAL-SAL-DEP    PIC ZZZ.ZZ9,99.
+           03 FILLER                    PIC X(03)  VALUE SPACES.
+           03 FILLER                    PIC X(8) VALUE 'LIQUIDO:'.
+           03 FILLER                    PIC X(01)  VALUE SPACES.
+           03 WS-TOTAL-GERAL-SAL-NET    PIC ZZZ.ZZ9,99.
 
 
       *----------------------------------------------------------------*
@@ -168,11 +303,49 @@
       *----------------------------------------------------------------*
            MAIN-PROCEDURE.
 
+            SORT WS-SORT-WORK ON ASCENDING KEY SD-COD-DEPT
+                USING ARQ-DB-ENTRADA
+                GIVING ARQ-DB
+
+            IF WS-STATUS-ARQ-DB-ENTRADA NOT = "00" AND "02"
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DEPARTAMENTOS: '
+                    'STATUS: ' WS-STATUS-ARQ-DB-ENTRADA
+                MOVE 1 TO RETURN-CODE
+                GOBACK
+            END-IF
+
+            PERFORM 0900-VERIFICA-CHECKPOINT
+
             OPEN INPUT ARQ-DB
-            OPEN OUTPUT ARQREL
+
+            IF WS-STATUS-ARQ-DB NOT = "00" AND "02"
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO ORDENADO DE '
+                    'DEPARTAMENTOS: STATUS: ' WS-STATUS-ARQ-DB
+                MOVE 1 TO RETURN-CODE
+                GOBACK
+            END-IF
+
+            IF WS-RESTART-MODE = 'S'
+                OPEN EXTEND ARQREL
+            ELSE
+                OPEN OUTPUT ARQREL
+            END-IF
+
+            OPEN EXTEND ARQJOBLOG
+            OPEN EXTEND ARQEXCVALID
 
             MOVE 70 TO CONT-LIN
 
+            PERFORM 0500-CARREGA-DEPARTAMENTOS
+
+            IF WS-RESTART-MODE = 'S'
+                PERFORM 0850-RESTAURA-DEPARTAMENTOS
+            END-IF
+
+            PERFORM 0600-CARREGA-PARAMETROS
+            PERFORM 0700-CARREGA-ORCAMENTO
+            PERFORM 0800-CARREGA-TITULO
+
            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
 
            STRING WS-DIA '/' WS-MES '/' WS-ANO
@@ -183,6 +356,12 @@
                DELIMITED BY SIZE INTO WS-HORA-SISTEMA
            END-STRING
 
+           MOVE 'INICIO' TO WS-JOBLOG-EVENTO
+           PERFORM 9000-GRAVA-JOBLOG
+
+            IF WS-RESTART-MODE = 'S'
+                PERFORM 0950-PULA-REGISTROS-PROCESSADOS
+            END-IF
 
             PERFORM 1000-LER-ARQUIVO
 
@@ -192,25 +371,261 @@
                END-IF
 
                PERFORM 3000-TRATA-DETALHE
+
+               IF FUNCTION MOD(WS-TOTAL-DPTS WS-CHECKPOINT-INTERVALO)
+                  = ZEROS
+                   PERFORM 9200-GRAVA-CHECKPOINT
+               END-IF
+
                PERFORM 1000-LER-ARQUIVO
             END-PERFORM
 
+            IF WS-PRIMEIRO-REG = 'N'
+                PERFORM 3900-QUEBRA-DEPARTAMENTO
+            END-IF
+
             PERFORM 4000-SUMARIZAR-GASTOS-DEP
             PERFORM 5000-TRATA-RODAPE
 
-            CLOSE ARQ-DB ARQREL
-            STOP RUN.
+            PERFORM 9300-LIMPA-CHECKPOINT
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           STRING WS-DIA '/' WS-MES '/' WS-ANO
+               DELIMITED BY SIZE INTO WS-DATA-SISTEMA
+           END-STRING
+           STRING WS-HH ':' WS-MM ':' WS-SS
+               DELIMITED BY SIZE INTO WS-HORA-SISTEMA
+           END-STRING
+           MOVE 'FIM' TO WS-JOBLOG-EVENTO
+           PERFORM 9000-GRAVA-JOBLOG
+
+            CLOSE ARQ-DB ARQREL ARQJOBLOG ARQEXCVALID
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
       *----------------------------------------------------------------*
-       1000-LER-ARQUIVO.
+       9000-GRAVA-JOBLOG.
+      *----------------------------------------------------------------*
+           MOVE 'COMPUT_SALARIO_POR_DEP' TO JOBLOG-PROGRAMA
+           MOVE WS-JOBLOG-EVENTO TO JOBLOG-EVENTO
+           MOVE WS-DATA-SISTEMA TO JOBLOG-DATA
+           MOVE WS-HORA-SISTEMA TO JOBLOG-HORA
+           MOVE WS-TOTAL-DPTS TO JOBLOG-QTD-LIDOS
+           MOVE WS-TOTAL-DPTS TO JOBLOG-QTD-GRAVADOS
+           WRITE REG-JOBLOG
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       9100-GRAVA-EXCECAO-VALIDACAO.
+      *----------------------------------------------------------------*
+           MOVE 'COMPUT_SALARIO_POR_DEP' TO EXCVALID-PROGRAMA
+           MOVE REG-PESSOAS             TO EXCVALID-REGISTRO
+           MOVE WS-DATA-SISTEMA         TO EXCVALID-DATA
+           MOVE WS-HORA-SISTEMA         TO EXCVALID-HORA
+           WRITE REG-EXCVALID
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       9200-GRAVA-CHECKPOINT.
       *----------------------------------------------------------------*
-           READ ARQ-DB
-                  AT END
+           OPEN OUTPUT ARQ-CHECKPOINT
+
+           MOVE WS-TOTAL-DPTS               TO FD-CK-QTD-REG
+           MOVE WS-AUX-TOTAL-GERAL-SAL-DEP  TO FD-CK-TOTAL-GERAL-SAL
+           MOVE WS-AUX-TOTAL-NET-GERAL      TO FD-CK-TOTAL-NET-GERAL
+           MOVE WS-COD-DEPT-ANT             TO FD-CK-COD-DEPT-ANT
+           MOVE WS-PRIMEIRO-REG             TO FD-CK-PRIMEIRO-REG
+           MOVE WS-QTD-DEPT                 TO FD-CK-QTD-DEPT
+
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+                   UNTIL WS-IDX-DEPT > WS-QTD-DEPT
+               MOVE WS-DEPT-COD(WS-IDX-DEPT)  TO
+                    FD-CK-DEPT-COD(WS-IDX-DEPT)
+               MOVE WS-DEPT-CONT(WS-IDX-DEPT) TO
+                    FD-CK-DEPT-CONT(WS-IDX-DEPT)
+               MOVE WS-DEPT-SAL(WS-IDX-DEPT)  TO
+                    FD-CK-DEPT-SAL(WS-IDX-DEPT)
+           END-PERFORM
+
+           WRITE FD-LAYOUT-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       9300-LIMPA-CHECKPOINT.
+      *----------------------------------------------------------------*
+           OPEN OUTPUT ARQ-CHECKPOINT
+           INITIALIZE FD-LAYOUT-CHECKPOINT
+           WRITE FD-LAYOUT-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0500-CARREGA-DEPARTAMENTOS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQDEPT
+
+           PERFORM UNTIL WS-EOF-DEPT = 'S'
+               READ ARQDEPT
+                   AT END
+                       MOVE 'S' TO WS-EOF-DEPT
+                   NOT AT END
+                       ADD 1 TO WS-QTD-DEPT
+                       MOVE FD-DEPT-COD  TO WS-DEPT-COD(WS-QTD-DEPT)
+                       MOVE FD-DEPT-NOME TO WS-DEPT-NOME(WS-QTD-DEPT)
+               END-READ
+           END-PERFORM
+
+           CLOSE ARQDEPT
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0600-CARREGA-PARAMETROS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQPARAM
 
-                     MOVE 'S' TO WS-EOF
-                  NOT AT END
+           READ ARQPARAM
+               AT END
+                   MOVE ZEROS TO WS-TETO-SALARIAL
+               NOT AT END
+                   MOVE FD-PARAM-TETO-SAL TO WS-TETO-SALARIAL
+           END-READ
 
-                     CONTINUE
+           CLOSE ARQPARAM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0700-CARREGA-ORCAMENTO.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQORC
+
+           PERFORM UNTIL WS-EOF-ORC = 'S'
+               READ ARQORC
+                   AT END
+                       MOVE 'S' TO WS-EOF-ORC
+                   NOT AT END
+                       MOVE 'N' TO WS-ACHOU-DEPT
+                       PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+                               UNTIL WS-IDX-DEPT > WS-QTD-DEPT
+                               OR WS-ACHOU-DEPT = 'S'
+                           IF FD-ORC-COD = WS-DEPT-COD(WS-IDX-DEPT)
+                               MOVE FD-ORC-TETO TO
+                                     WS-DEPT-ORCAMENTO(WS-IDX-DEPT)
+                               MOVE 'S' TO WS-ACHOU-DEPT
+                           END-IF
+                       END-PERFORM
+               END-READ
+           END-PERFORM
+
+           CLOSE ARQORC
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0800-CARREGA-TITULO.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQPARAMTITULO
+
+           READ ARQPARAMTITULO
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARAM-TITULO-TEXTO TO WS-TITULO-SISTEMA
            END-READ
+
+           CLOSE ARQPARAMTITULO
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0900-VERIFICA-CHECKPOINT.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQ-CHECKPOINT
+
+           IF WS-STATUS-CHECKPOINT = '00'
+               READ ARQ-CHECKPOINT
+               IF WS-STATUS-CHECKPOINT = '00'
+                  AND FD-CK-QTD-REG > ZEROS
+                   MOVE FD-CK-QTD-REG          TO WS-CHECKPOINT-QTD
+                   MOVE FD-CK-TOTAL-GERAL-SAL  TO
+                        WS-AUX-TOTAL-GERAL-SAL-DEP
+                   MOVE FD-CK-TOTAL-NET-GERAL  TO
+                        WS-AUX-TOTAL-NET-GERAL
+                   MOVE FD-CK-COD-DEPT-ANT     TO WS-COD-DEPT-ANT
+                   MOVE FD-CK-PRIMEIRO-REG     TO WS-PRIMEIRO-REG
+                   MOVE FD-CK-QTD-DEPT         TO WS-CK-QTD-DEPT-SALVO
+                   MOVE 'S' TO WS-RESTART-MODE
+
+                   PERFORM VARYING WS-IDX-CK FROM 1 BY 1
+                           UNTIL WS-IDX-CK > FD-CK-QTD-DEPT
+                       MOVE FD-CK-DEPT-COD(WS-IDX-CK)  TO
+                            WS-CK-DEPT-COD-SALVO(WS-IDX-CK)
+                       MOVE FD-CK-DEPT-CONT(WS-IDX-CK) TO
+                            WS-CK-DEPT-CONT-SALVO(WS-IDX-CK)
+                       MOVE FD-CK-DEPT-SAL(WS-IDX-CK)  TO
+                            WS-CK-DEPT-SAL-SALVO(WS-IDX-CK)
+                   END-PERFORM
+               END-IF
+               CLOSE ARQ-CHECKPOINT
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0850-RESTAURA-DEPARTAMENTOS.
+      *----------------------------------------------------------------*
+           PERFORM VARYING WS-IDX-CK FROM 1 BY 1
+                   UNTIL WS-IDX-CK > WS-CK-QTD-DEPT-SALVO
+               PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+                       UNTIL WS-IDX-DEPT > WS-QTD-DEPT
+                   IF WS-DEPT-COD(WS-IDX-DEPT) =
+                      WS-CK-DEPT-COD-SALVO(WS-IDX-CK)
+                       MOVE WS-CK-DEPT-CONT-SALVO(WS-IDX-CK) TO
+                            WS-DEPT-CONT(WS-IDX-DEPT)
+                       MOVE WS-CK-DEPT-SAL-SALVO(WS-IDX-CK) TO
+                            WS-DEPT-SAL(WS-IDX-DEPT)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0950-PULA-REGISTROS-PROCESSADOS.
+      *----------------------------------------------------------------*
+           DISPLAY 'RETOMANDO PROCESSAMENTO A PARTIR DO REGISTRO: '
+                   WS-CHECKPOINT-QTD
+
+           MOVE ZEROS TO WS-SKIP-QTD
+
+           PERFORM UNTIL WS-SKIP-QTD >= WS-CHECKPOINT-QTD
+                   OR WS-EOF = 'S'
+               READ ARQ-DB
+                      AT END
+                         MOVE 'S' TO WS-EOF
+               END-READ
+               IF WS-EOF NOT = 'S'
+                   ADD 1 TO WS-SKIP-QTD
+                   ADD 1 TO WS-TOTAL-DPTS
+               END-IF
+           END-PERFORM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1000-LER-ARQUIVO.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-REGISTRO-VALIDO
+
+           PERFORM UNTIL WS-REGISTRO-VALIDO = 'S' OR WS-EOF = 'S'
+               READ ARQ-DB
+                      AT END
+
+                         MOVE 'S' TO WS-EOF
+                      NOT AT END
+
+                         IF FD-SALARIO NOT NUMERIC
+                             MOVE 'FD-SALARIO' TO EXCVALID-CAMPO
+                             PERFORM 9100-GRAVA-EXCECAO-VALIDACAO
+                         ELSE
+                             MOVE 'S' TO WS-REGISTRO-VALIDO
+                         END-IF
+               END-READ
+           END-PERFORM
            .
            EXIT.
       *----------------------------------------------------------------*
@@ -240,40 +655,114 @@
        3000-TRATA-DETALHE.
       *----------------------------------------------------------------*
 
+           IF WS-PRIMEIRO-REG = 'N'
+                   AND FD-COD-DEPT NOT = WS-COD-DEPT-ANT
+               PERFORM 3900-QUEBRA-DEPARTAMENTO
+           END-IF
+
+           MOVE FD-COD-DEPT TO WS-COD-DEPT-ANT
+           MOVE 'N'         TO WS-PRIMEIRO-REG
+
            MOVE FD-COD-P    TO WS-COD-P
            MOVE FD-NOME-P   TO WS-NOME-P
            MOVE FD-SALARIO  TO WS-SALFUN
 
+           PERFORM 3050-CALC-DESCONTOS
+
            WRITE REG-RELATORIO FROM WS-CAB-LINHA-4
             ADD 1 TO CONT-LIN
 
+           MOVE 'N' TO WS-ACHOU-DEPT
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+                   UNTIL WS-IDX-DEPT > WS-QTD-DEPT
+                   OR WS-ACHOU-DEPT = 'S'
+               IF FD-COD-DEPT = WS-DEPT-COD(WS-IDX-DEPT)
+                   ADD 1 TO WS-DEPT-CONT(WS-IDX-DEPT)
+                   ADD FD-SALARIO TO WS-DEPT-SAL(WS-IDX-DEPT)
+                   MOVE 'S' TO WS-ACHOU-DEPT
+               END-IF
+           END-PERFORM
 
-           IF FD-COD-DEPT = 1
-               ADD 1 TO WS-AUX-CONT-DEP-1
-               ADD FD-SALARIO TO WS-AUX-SAL-DEP-1
-           END-IF
+           ADD 1 TO WS-TOTAL-DPTS
+           ADD FD-SALARIO TO WS-AUX-TOTAL-GERAL-SAL-DEP
+
+           .
+           EXIT.
 
-           IF FD-COD-DEPT = 2
-               ADD 1 TO WS-AUX-CONT-DEP-2
-               ADD FD-SALARIO TO WS-AUX-SAL-DEP-2
+      *----------------------------------------------------------------*
+       3050-CALC-DESCONTOS.
+      *----------------------------------------------------------------*
+           IF FD-SALARIO <= 1000,00
+               COMPUTE WS-INSS = FD-SALARIO * 0,075
+           ELSE
+               IF FD-SALARIO <= 2000,00
+                   COMPUTE WS-INSS = FD-SALARIO * 0,09
+               ELSE
+                   IF FD-SALARIO <= 3000,00
+                       COMPUTE WS-INSS = FD-SALARIO * 0,12
+                   ELSE
+                       COMPUTE WS-INSS = FD-SALARIO * 0,14
+                   END-IF
+               END-IF
            END-IF
 
-           IF FD-COD-DEPT = 3
-               ADD 1 TO WS-AUX-CONT-DEP-3
-               ADD FD-SALARIO TO WS-AUX-SAL-DEP-3
+           COMPUTE WS-BASE-IRRF = FD-SALARIO - WS-INSS
+
+           IF WS-BASE-IRRF <= 1900,00
+               MOVE ZEROS TO WS-IRRF
+           ELSE
+               IF WS-BASE-IRRF <= 2826,65
+                   COMPUTE WS-IRRF = WS-BASE-IRRF * 0,075
+               ELSE
+                   IF WS-BASE-IRRF <= 3751,05
+                       COMPUTE WS-IRRF = WS-BASE-IRRF * 0,15
+                   ELSE
+                       IF WS-BASE-IRRF <= 4664,68
+                           COMPUTE WS-IRRF = WS-BASE-IRRF * 0,225
+                       ELSE
+                           COMPUTE WS-IRRF = WS-BASE-IRRF * 0,275
+                       END-IF
+                   END-IF
+               END-IF
            END-IF
 
-           IF FD-COD-DEPT = 4
-               ADD 1 TO WS-AUX-CONT-DEP-4
-               ADD FD-SALARIO TO WS-AUX-SAL-DEP-4
+           COMPUTE WS-SALNET = FD-SALARIO - WS-INSS - WS-IRRF
 
-           END-IF
+           MOVE WS-INSS   TO WS-INSS-P
+           MOVE WS-IRRF   TO WS-IRRF-P
+           MOVE WS-SALNET TO WS-SALNET-P
 
-           ADD 1 TO WS-TOTAL-DPTS
-           ADD FD-SALARIO TO WS-AUX-TOTAL-GERAL-SAL-DEP
+           ADD WS-SALNET TO WS-AUX-TOTAL-NET-GERAL
+
+           MOVE 'N' TO WS-SALARIO-ALTO
+           IF WS-TETO-SALARIAL NOT = ZEROS
+                   AND FD-SALARIO > WS-TETO-SALARIAL
+               MOVE 'S' TO WS-SALARIO-ALTO
+           END-IF
+           .
+           EXIT.
 
-      *     IF CONT-LIN = 57
-      *         PERFORM 5000-TRATA-RODAPE
+      *----------------------------------------------------------------*
+       3900-QUEBRA-DEPARTAMENTO.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-ACHOU-DEPT
+           PERFORM VARYING WS-IDX-DEPT FROM 1 BY 1
+                   UNTIL WS-IDX-DEPT > WS-QTD-DEPT
+                   OR WS-ACHOU-DEPT = 'S'
+               IF WS-COD-DEPT-ANT = WS-DEPT-COD(WS-IDX-DEPT)
+                   MOVE WS-DEPT-NOME(WS-IDX-DEPT) TO WS-RD-NOME
+                   MOVE WS-DEPT-CONT(WS-IDX-DEPT) TO WS-RD-CONT
+                   MOVE WS-DEPT-SAL(WS-IDX-DEPT)  TO WS-RD-TOTAL-SAL
+                   COMPUTE WS-DEPT-VARIANCE(WS-IDX-DEPT) =
+                       WS-DEPT-ORCAMENTO(WS-IDX-DEPT)
+                       - WS-DEPT-SAL(WS-IDX-DEPT)
+                   MOVE WS-DEPT-VARIANCE(WS-IDX-DEPT) TO WS-RD-VARIANCE
+                   DISPLAY WS-RODAPE-DP
+                   WRITE REG-RELATORIO FROM WS-RODAPE-DP
+                   ADD 1 TO CONT-LIN
+                   MOVE 'S' TO WS-ACHOU-DEPT
+               END-IF
+           END-PERFORM
            .
            EXIT.
 
@@ -281,12 +770,8 @@
       *----------------------------------------------------------------*
        4000-SUMARIZAR-GASTOS-DEP.
       *----------------------------------------------------------------*
-           MOVE WS-AUX-SAL-DEP-1 TO WS-TOTAL-SAL-DEP-1
-           MOVE WS-AUX-SAL-DEP-2 TO WS-TOTAL-SAL-DEP-2
-           MOVE WS-AUX-SAL-DEP-3 TO WS-TOTAL-SAL-DEP-3
-           MOVE WS-AUX-SAL-DEP-4 TO WS-TOTAL-SAL-DEP-4
-
            MOVE WS-AUX-TOTAL-GERAL-SAL-DEP TO WS-TOTAL-GERAL-SAL-DEP
+           MOVE WS-AUX-TOTAL-NET-GERAL     TO WS-TOTAL-GERAL-SAL-NET
 
            .
            EXIT.
@@ -303,25 +788,12 @@
 
            WRITE REG-RELATORIO FROM WS-RODAPE-TITULO
 
-           WRITE REG-RELATORIO FROM WS-RODAPE-DP-1
-
-           WRITE REG-RELATORIO FROM WS-RODAPE-DP-2
-
-           WRITE REG-RELATORIO FROM WS-RODAPE-DP-3
-
-           WRITE REG-RELATORIO FROM WS-RODAPE-DP-4
-
            DISPLAY WS-PONTILHADO
            DISPLAY WS-RODAPE-BALANCO-GERAL
 
            WRITE REG-RELATORIO FROM WS-PONTILHADO
            WRITE REG-RELATORIO FROM WS-RODAPE-BALANCO-GERAL
 
-
-
-
-
-
            ADD 7 TO CONT-LIN
 
            .
