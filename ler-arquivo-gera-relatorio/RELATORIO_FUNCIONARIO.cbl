@@ -23,12 +23,23 @@
 
        SELECT ARQFUN
               ASSIGN 'C:\aula_cobol_thulio_cobol\ARQFUNCIONARIO.txt'
-              ORGANIZATION       IS LINE SEQUENTIAL.
+              ORGANIZATION       IS INDEXED
+              ACCESS MODE        IS DYNAMIC
+              RECORD KEY         IS FD-COD-F
+              FILE STATUS        IS WS-STATUS-ARQFUN.
 
       *
        SELECT ARQREL
               ASSIGN 'C:\aula_cobol_thulio_cobol\ARQRELATORIO.txt'
               ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQJOBLOG
+              ASSIGN 'C:\aula_cobol_thulio_cobol\JOBLOG.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQPARAM
+              ASSIGN 'C:\aula_cobol_thulio_cobol\PARAMRELFUNC.TXT'
+              ORGANIZATION       IS LINE SEQUENTIAL.
       *
       *----------------------------------------------------------------*
        DATA DIVISION.
@@ -47,15 +58,65 @@
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "ARQRELATORIO.TXT".
        01  REG-RELATORIO          PIC X(80).
+
+       FD  ARQJOBLOG
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "JOBLOG.TXT".
+           COPY JOBLOG.
+
+       FD  ARQPARAM
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PARAMRELFUNC.TXT".
+       01  REG-PARAM.
+           03 FD-PARAM-MODO          PIC X(01).
+           03 FD-PARAM-COD-INICIAL   PIC 9(03).
+           03 FD-PARAM-COD-FINAL     PIC 9(03).
+           03 FD-PARAM-COD-CONSULTA  PIC 9(03).
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
        77  WS-EOF        PIC X(01) VALUE ' '.
+       77  WS-STATUS-ARQFUN PIC X(02) VALUE SPACES.
        77  WS-LINHABRACO PIC X(80) VALUE SPACES.
        77  WS-PONTILHADO PIC X(80) VALUE ALL '-'.
        77  WS-TOTSAL-AUX PIC 9(09)V99 VALUE ZEROS.
        77  WS-PAG-AUX    PIC 9(03) VALUE ZEROS.
        77  CONT-LIN      PIC 9(03) VALUE ZEROS.
+       77  WS-QTD-FUNC   PIC 9(05) VALUE ZEROS.
+       77  WS-QTD-FUNC-JOBLOG PIC 9(05) VALUE ZEROS.
+       77  WS-SAL-MIN    PIC 9(06)V99 VALUE 999999,99.
+       77  WS-SAL-MAX    PIC 9(06)V99 VALUE ZEROS.
+       77  WS-SAL-MEDIA  PIC 9(06)V99 VALUE ZEROS.
+       77  WS-NOME-MIN   PIC X(20) VALUE SPACES.
+       77  WS-NOME-MAX   PIC X(20) VALUE SPACES.
+       77  WS-TOTSAL-AUX-GERAL PIC 9(09)V99 VALUE ZEROS.
+       77  WS-QTD-FUNC-GERAL   PIC 9(05) VALUE ZEROS.
+       77  WS-SAL-MIN-GERAL    PIC 9(06)V99 VALUE 999999,99.
+       77  WS-SAL-MAX-GERAL    PIC 9(06)V99 VALUE ZEROS.
+       77  WS-SAL-MEDIA-GERAL  PIC 9(06)V99 VALUE ZEROS.
+       77  WS-NOME-MIN-GERAL   PIC X(20) VALUE SPACES.
+       77  WS-NOME-MAX-GERAL   PIC X(20) VALUE SPACES.
+       77  WS-MODO-EXECUCAO PIC X(01) VALUE 'L'.
+       77  WS-COD-CONSULTA  PIC 9(03) VALUE ZEROS.
+       77  WS-COD-INICIAL   PIC 9(03) VALUE ZEROS.
+       77  WS-COD-FINAL     PIC 9(03) VALUE 999.
+       77  WS-JOBLOG-EVENTO PIC X(06) VALUE SPACES.
+
+       01  WS-VARIAVEIS.
+           03 WS-DATA-HORA           PIC X(30).
+           03 WS-TIMESTAMP.
+               05 WS-DATA.
+                   07 WS-ANO         PIC 9(04).
+                   07 WS-MES         PIC 9(02).
+                   07 WS-DIA         PIC 9(02).
+               05 WS-HORA.
+                   07 WS-HH          PIC 9(02).
+                   07 WS-MM          PIC 9(02).
+                   07 WS-SS          PIC 9(02).
+                   07 WS-MS          PIC 9(02).
+
+       01  WS-DATA-SISTEMA  PIC X(10).
+       01  WS-HORA-SISTEMA  PIC X(08).
 
        01  WS-CABECALHO.
            03 WS-LINHA1.
@@ -90,40 +151,140 @@
            03 FILLER    PIC X(30) VALUE 'TOTAL SALARIO ACUMULADO: R$'.
            03 WS-TOTSAL PIC ZZZ.ZZZ.ZZ9,99.
 
+       01  WS-RODAPE-LINHA-2.
+           03 FILLER      PIC X(30) VALUE 'SALARIO MEDIO: R$'.
+           03 WS-RD-MEDIA PIC ZZZ.ZZ9,99.
+
+       01  WS-RODAPE-LINHA-3.
+           03 FILLER      PIC X(30) VALUE 'MENOR SALARIO: R$'.
+           03 WS-RD-MIN   PIC ZZZ.ZZ9,99.
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 WS-RD-NOME-MIN PIC X(20).
+
+       01  WS-RODAPE-LINHA-4.
+           03 FILLER      PIC X(30) VALUE 'MAIOR SALARIO: R$'.
+           03 WS-RD-MAX   PIC ZZZ.ZZ9,99.
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 WS-RD-NOME-MAX PIC X(20).
+
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
            MAIN-PROCEDURE.
             OPEN INPUT ARQFUN
+            IF WS-STATUS-ARQFUN NOT = "00" AND "02"
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE FUNCIONARIOS: '
+                    'STATUS: ' WS-STATUS-ARQFUN
+                MOVE 1 TO RETURN-CODE
+                GOBACK
+            END-IF
+
             OPEN OUTPUT ARQREL
+            OPEN EXTEND ARQJOBLOG
 
             MOVE 70 TO CONT-LIN
 
-            PERFORM 1000-LER-ARQUIVO
+            PERFORM 0500-CARREGA-PARAMETROS
+
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+            STRING WS-DIA '/' WS-MES '/' WS-ANO
+                DELIMITED BY SIZE INTO WS-DATA-SISTEMA
+            END-STRING
+            STRING WS-HH ':' WS-MM ':' WS-SS
+                DELIMITED BY SIZE INTO WS-HORA-SISTEMA
+            END-STRING
+            MOVE 'INICIO' TO WS-JOBLOG-EVENTO
+            PERFORM 9000-GRAVA-JOBLOG
 
-            PERFORM UNTIL WS-EOF = 'S'
-               IF CONT-LIN >= 60
-                 PERFORM 2000-TRATA-CABECALHO
+            IF WS-MODO-EXECUCAO = 'C'
+               PERFORM 1500-CONSULTA-FUNCIONARIO
+            ELSE
+               IF WS-COD-FINAL = ZEROS
+                  MOVE 999 TO WS-COD-FINAL
+               END-IF
+
+               IF WS-COD-INICIAL > ZEROS
+                  MOVE WS-COD-INICIAL TO FD-COD-F
+                  START ARQFUN KEY IS >= FD-COD-F
+                     INVALID KEY
+                        MOVE 'S' TO WS-EOF
+                  END-START
                END-IF
 
-               PERFORM 3000-TRATA-DETALHE
                PERFORM 1000-LER-ARQUIVO
-            END-PERFORM
 
-            PERFORM 4000-TRATA-RODAPE
+               PERFORM UNTIL WS-EOF = 'S'
+                  IF CONT-LIN >= 60
+                    PERFORM 2000-TRATA-CABECALHO
+                  END-IF
+
+                  PERFORM 3000-TRATA-DETALHE
+                  PERFORM 1000-LER-ARQUIVO
+               END-PERFORM
+
+               PERFORM 4500-TRATA-RODAPE-FINAL
+            END-IF
 
-            CLOSE ARQFUN ARQREL
-            STOP RUN.
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+            STRING WS-DIA '/' WS-MES '/' WS-ANO
+                DELIMITED BY SIZE INTO WS-DATA-SISTEMA
+            END-STRING
+            STRING WS-HH ':' WS-MM ':' WS-SS
+                DELIMITED BY SIZE INTO WS-HORA-SISTEMA
+            END-STRING
+            MOVE 'FIM' TO WS-JOBLOG-EVENTO
+            PERFORM 9000-GRAVA-JOBLOG
+
+            CLOSE ARQFUN ARQREL ARQJOBLOG
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
+      *----------------------------------------------------------------*
+       0500-CARREGA-PARAMETROS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQPARAM
+
+           READ ARQPARAM
+               AT END
+                   MOVE 'L'   TO WS-MODO-EXECUCAO
+                   MOVE ZEROS TO WS-COD-INICIAL
+                   MOVE 999   TO WS-COD-FINAL
+                   MOVE ZEROS TO WS-COD-CONSULTA
+               NOT AT END
+                   MOVE FD-PARAM-MODO         TO WS-MODO-EXECUCAO
+                   MOVE FD-PARAM-COD-INICIAL  TO WS-COD-INICIAL
+                   MOVE FD-PARAM-COD-FINAL    TO WS-COD-FINAL
+                   MOVE FD-PARAM-COD-CONSULTA TO WS-COD-CONSULTA
+           END-READ
+
+           CLOSE ARQPARAM
+           .
+           EXIT.
       *----------------------------------------------------------------*
        1000-LER-ARQUIVO.
       *----------------------------------------------------------------*
-           READ ARQFUN
+           READ ARQFUN NEXT RECORD
                   AT END
                      MOVE 'S' TO WS-EOF
                      DISPLAY '----- UMA VEZ SÓ OU MAIS'
                   NOT AT END
+                     IF FD-COD-F > WS-COD-FINAL
+                        MOVE 'S' TO WS-EOF
+                     END-IF
+           END-READ
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1500-CONSULTA-FUNCIONARIO.
+      *----------------------------------------------------------------*
+           MOVE WS-COD-CONSULTA TO FD-COD-F
 
-                     CONTINUE
+           READ ARQFUN
+               INVALID KEY
+                  DISPLAY 'FUNCIONARIO NAO ENCONTRADO: ' WS-COD-CONSULTA
+               NOT INVALID KEY
+                  PERFORM 2000-TRATA-CABECALHO
+                  PERFORM 3000-TRATA-DETALHE
+                  PERFORM 4500-TRATA-RODAPE-FINAL
            END-READ
            .
            EXIT.
@@ -161,6 +322,30 @@
            ADD 1 TO CONT-LIN
 
            ADD FD-SALFUN-F TO WS-TOTSAL-AUX
+           ADD 1 TO WS-QTD-FUNC
+
+           IF FD-SALFUN-F < WS-SAL-MIN
+              MOVE FD-SALFUN-F TO WS-SAL-MIN
+              MOVE FD-NOME-F TO WS-NOME-MIN
+           END-IF
+
+           IF FD-SALFUN-F > WS-SAL-MAX
+              MOVE FD-SALFUN-F TO WS-SAL-MAX
+              MOVE FD-NOME-F TO WS-NOME-MAX
+           END-IF
+
+           ADD FD-SALFUN-F TO WS-TOTSAL-AUX-GERAL
+           ADD 1 TO WS-QTD-FUNC-GERAL
+
+           IF FD-SALFUN-F < WS-SAL-MIN-GERAL
+              MOVE FD-SALFUN-F TO WS-SAL-MIN-GERAL
+              MOVE FD-NOME-F TO WS-NOME-MIN-GERAL
+           END-IF
+
+           IF FD-SALFUN-F > WS-SAL-MAX-GERAL
+              MOVE FD-SALFUN-F TO WS-SAL-MAX-GERAL
+              MOVE FD-NOME-F TO WS-NOME-MAX-GERAL
+           END-IF
 
            IF CONT-LIN = 57
               PERFORM 4000-TRATA-RODAPE
@@ -170,16 +355,81 @@
        4000-TRATA-RODAPE.
       *----------------------------------------------------------------*
            MOVE WS-TOTSAL-AUX TO WS-TOTSAL
+
+           IF WS-QTD-FUNC > ZEROS
+              COMPUTE WS-SAL-MEDIA = WS-TOTSAL-AUX / WS-QTD-FUNC
+           END-IF
+
+           MOVE WS-SAL-MEDIA TO WS-RD-MEDIA
+           MOVE WS-SAL-MIN TO WS-RD-MIN
+           MOVE WS-NOME-MIN TO WS-RD-NOME-MIN
+           MOVE WS-SAL-MAX TO WS-RD-MAX
+           MOVE WS-NOME-MAX TO WS-RD-NOME-MAX
+
            WRITE REG-RELATORIO FROM WS-PONTILHADO
            DISPLAY WS-PONTILHADO
            DISPLAY WS-RODAPE
            WRITE REG-RELATORIO FROM WS-RODAPE
+           DISPLAY WS-RODAPE-LINHA-2
+           WRITE REG-RELATORIO FROM WS-RODAPE-LINHA-2
+           DISPLAY WS-RODAPE-LINHA-3
+           WRITE REG-RELATORIO FROM WS-RODAPE-LINHA-3
+           DISPLAY WS-RODAPE-LINHA-4
+           WRITE REG-RELATORIO FROM WS-RODAPE-LINHA-4
            WRITE REG-RELATORIO FROM WS-PONTILHADO
            DISPLAY WS-PONTILHADO
 
-           ADD 3 TO CONT-LIN
+           ADD 6 TO CONT-LIN
+
+           INITIALIZE WS-TOTSAL-AUX WS-TOTSAL WS-QTD-FUNC
+                      WS-SAL-MEDIA
+           MOVE 999999,99 TO WS-SAL-MIN
+           MOVE ZEROS TO WS-SAL-MAX
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4500-TRATA-RODAPE-FINAL.
+      *----------------------------------------------------------------*
+           MOVE WS-TOTSAL-AUX-GERAL TO WS-TOTSAL
+
+           IF WS-QTD-FUNC-GERAL > ZEROS
+              COMPUTE WS-SAL-MEDIA-GERAL =
+                      WS-TOTSAL-AUX-GERAL / WS-QTD-FUNC-GERAL
+           END-IF
+
+           MOVE WS-SAL-MEDIA-GERAL TO WS-RD-MEDIA
+           MOVE WS-SAL-MIN-GERAL TO WS-RD-MIN
+           MOVE WS-NOME-MIN-GERAL TO WS-RD-NOME-MIN
+           MOVE WS-SAL-MAX-GERAL TO WS-RD-MAX
+           MOVE WS-NOME-MAX-GERAL TO WS-RD-NOME-MAX
 
-           INITIALIZE WS-TOTSAL-AUX WS-TOTSAL
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+           DISPLAY WS-PONTILHADO
+           DISPLAY WS-RODAPE
+           WRITE REG-RELATORIO FROM WS-RODAPE
+           DISPLAY WS-RODAPE-LINHA-2
+           WRITE REG-RELATORIO FROM WS-RODAPE-LINHA-2
+           DISPLAY WS-RODAPE-LINHA-3
+           WRITE REG-RELATORIO FROM WS-RODAPE-LINHA-3
+           DISPLAY WS-RODAPE-LINHA-4
+           WRITE REG-RELATORIO FROM WS-RODAPE-LINHA-4
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+           DISPLAY WS-PONTILHADO
+
+           ADD 6 TO CONT-LIN
+           ADD WS-QTD-FUNC-GERAL TO WS-QTD-FUNC-JOBLOG
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       9000-GRAVA-JOBLOG.
+      *----------------------------------------------------------------*
+           MOVE 'RELATORIO_FUNCIONARIO' TO JOBLOG-PROGRAMA
+           MOVE WS-JOBLOG-EVENTO TO JOBLOG-EVENTO
+           MOVE WS-DATA-SISTEMA TO JOBLOG-DATA
+           MOVE WS-HORA-SISTEMA TO JOBLOG-HORA
+           MOVE WS-QTD-FUNC-JOBLOG TO JOBLOG-QTD-LIDOS
+           MOVE WS-QTD-FUNC-JOBLOG TO JOBLOG-QTD-GRAVADOS
+           WRITE REG-JOBLOG
            .
            EXIT.
 
